@@ -0,0 +1,20 @@
+      ******************************************************************
+      * ZCXCFG - shared zcxRestService endpoint configuration layout. *
+      * Loaded via CONFIG-LOOKUP from the ZCXCFGQ control file/TSQ,   *
+      * keyed by APPLID, so HOST/PORTNUMBER/PATH can be repointed per *
+      * region without a recompile.  Falls back to CONFIG-DEFAULTS    *
+      * when no control record is found for this APPLID.              *
+      ******************************************************************
+       01 ZCX-CONFIG.
+          03 ZCX-CFG-APPLID         PIC X(8).
+          03 ZCX-CFG-HOST           PIC X(16).
+          03 ZCX-CFG-HOSTLENGTH     PIC S9(8) USAGE BINARY.
+          03 ZCX-CFG-PORTNUMBER     PIC S9(8) USAGE BINARY.
+          03 ZCX-CFG-USETLS         PIC X(1).
+             88 ZCX-CFG-TLS-YES     VALUE 'Y'.
+             88 ZCX-CFG-TLS-NO      VALUE 'N'.
+          03 ZCX-CFG-CERTIFICATE    PIC X(32).
+          03 ZCX-CFG-PATHPREFIX     PIC X(32).
+          03 ZCX-CFG-PATHPFXLEN     PIC S9(8) USAGE BINARY.
+          03 ZCX-CFG-TOKENQNAME     PIC X(8).
+       01 ZCX-CFG-LENGTH            PIC S9(8) USAGE BINARY VALUE +109.
