@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDITREC - one row per /api/person call, written to the       *
+      * entry-sequenced VSAM audit file ZCXAUDIT so "who saw this     *
+      * record and when" can be reconstructed after the fact.         *
+      ******************************************************************
+       01 AUDIT-RECORD.
+          03 AUD-TIMESTAMP      PIC X(18).
+          03 AUD-TERMID         PIC X(4).
+          03 AUD-USERID         PIC X(8).
+          03 AUD-PATH           PIC X(80).
+          03 AUD-STATUSCODE     PIC 9(4).
+          03 AUD-RESPONSE       PIC X(512).
+          03 AUD-DEGRADED       PIC X(1).
+             88 AUD-SERVICE-DEGRADED VALUE 'Y'.
+       01 AUDIT-RECORD-LENGTH   PIC S9(8) USAGE BINARY VALUE +627.
+       01 AUDIT-TIME-WORK.
+          03 AUD-ABSTIME        PIC S9(15) USAGE COMP.
+          03 AUD-DATE           PIC X(8).
+          03 AUD-TIME           PIC X(9).
