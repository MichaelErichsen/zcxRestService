@@ -0,0 +1,33 @@
+      ******************************************************************
+      * PERSON - layout of the /api/person JSON body, for JSON PARSE  *
+      * so individual attributes land in named COBOL fields instead   *
+      * of staying as one flat, unparsed RESPONSE buffer.              *
+      *                                                                 *
+      * Modeled on:                                                    *
+      *   { "id": "...", "name": "...", "dob": "YYYY-MM-DD",           *
+      *     "address": { "street": "...", "city": "...",              *
+      *                  "zip": "...", "country": "..." } }            *
+      *                                                                 *
+      * JSON PARSE's default name correspondence only strips hyphens   *
+      * and folds case before matching a JSON member name against a   *
+      * data-name (PERSON-NAME -> PERSONNAME), which never matches the *
+      * unprefixed JSON keys above -- each field below carries an      *
+      * explicit NAME clause mapping it back to its real JSON key.     *
+      ******************************************************************
+       01 PERSON-RECORD.
+          05 PERSON-ID          PIC X(20).
+             NAME IS "id".
+          05 PERSON-NAME        PIC X(40).
+             NAME IS "name".
+          05 PERSON-DOB         PIC X(10).
+             NAME IS "dob".
+          05 PERSON-ADDRESS.
+             NAME IS "address".
+             10 PERSON-STREET   PIC X(40).
+                NAME IS "street".
+             10 PERSON-CITY     PIC X(30).
+                NAME IS "city".
+             10 PERSON-ZIP      PIC X(10).
+                NAME IS "zip".
+             10 PERSON-COUNTRY  PIC X(20).
+                NAME IS "country".
