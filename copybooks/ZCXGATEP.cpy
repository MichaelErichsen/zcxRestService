@@ -0,0 +1,29 @@
+      ******************************************************************
+      * ZCXGATEP - LINKAGE parameter block for the shared ZCXGATE REST *
+      * gateway subroutine.  Every caller builds the resource path and *
+      * verb here and CALLs ZCXGATE instead of hand-rolling its own    *
+      * WEB OPEN/CONVERSE/CLOSE -- connection handling, retry/backoff  *
+      * and bearer-token auth all live in ZCXGATE, not in the caller.  *
+      *                                                                 *
+      * RESPONSE is sized X(512) (the larger of the two sizes the      *
+      * callers used to declare) and STATUSCODE is binary (the type    *
+      * the CICS WEB CONVERSE STATUSCODE option actually expects) so   *
+      * every caller sees the same shapes instead of three different   *
+      * ones.  SESSTOKEN is no longer part of this interface at all --*
+      * it is purely an internal ZCXGATE concern now.                  *
+      ******************************************************************
+       01 ZCXGATE-PARMS.
+          03 GATE-VERB          PIC X(6).
+          03 GATE-PATH          PIC X(80).
+          03 GATE-PATHLENGTH    PIC S9(8) USAGE BINARY.
+          03 GATE-REQBODY       PIC X(512).
+          03 GATE-REQLENGTH     PIC S9(8) USAGE BINARY.
+          03 GATE-RESPONSE      PIC X(512).
+          03 GATE-TOLENGTH      PIC S9(8) USAGE BINARY.
+          03 GATE-STATUSCODE    PIC S9(8) USAGE BINARY.
+          03 GATE-STATUSTEXT    PIC X(80).
+          03 GATE-STATUSLEN     PIC S9(8) USAGE BINARY.
+          03 GATE-MEDIATYPE     PIC X(56).
+          03 GATE-RETCODE       PIC S9(8) USAGE BINARY.
+             88 GATE-SUCCESS    VALUE 0.
+             88 GATE-FAILURE    VALUE 1.
