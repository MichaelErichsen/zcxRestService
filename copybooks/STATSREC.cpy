@@ -0,0 +1,22 @@
+      ******************************************************************
+      * STATSREC - one row per APPLID/hour in the ZCXSTATS VSAM file, *
+      * accumulated by STATS-LOG so a daily SLA report can be pulled   *
+      * from call count/average/max elapsed time and error rate        *
+      * without having to replay the audit log.                        *
+      ******************************************************************
+       01 STATS-RECORD.
+          03 STAT-KEY.
+             05 STAT-APPLID        PIC X(8).
+             05 STAT-DATE          PIC X(8).
+             05 STAT-HOUR          PIC X(2).
+          03 STAT-CALL-COUNT       PIC 9(8) USAGE COMP.
+          03 STAT-ERROR-COUNT      PIC 9(8) USAGE COMP.
+          03 STAT-TOTAL-ELAPSED    PIC 9(8) USAGE COMP.
+          03 STAT-MAX-ELAPSED      PIC 9(8) USAGE COMP.
+       01 STATS-RECORD-LENGTH      PIC S9(8) USAGE BINARY VALUE +34.
+       01 STATS-WORK.
+          03 STAT-START-TIME       PIC S9(15) USAGE COMP.
+          03 STAT-END-TIME         PIC S9(15) USAGE COMP.
+          03 STAT-ELAPSED-MS       PIC 9(8) USAGE COMP.
+          03 STAT-DATE-WORK        PIC X(8).
+          03 STAT-TIME-WORK        PIC X(9).
