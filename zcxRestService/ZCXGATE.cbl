@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCXGATE.
+       AUTHOR. Michael Erichsen, Xact Consulting.
+      ******************************************************************
+      * Shared REST-gateway subroutine.  cicsCobol/CICS2ZCX, zcxRest-  *
+      * Service/CICS2ZCX and CALLZCXS each used to hand-roll their own *
+      * WEB OPEN HTTP / WEB CONVERSE / WEB CLOSE sequence, each with   *
+      * slightly different field sizes.  Every current and future      *
+      * transaction that wants to call zcxRestService now CALLs this   *
+      * program instead, so the connection handling, retry/backoff and *
+      * bearer-token auth live in exactly one place.                   *
+      *                                                                 *
+      * The last security review flagged /api/person traffic running   *
+      * in the clear -- WEB-OPEN-WITH-RETRY now opens an SSL session   *
+      * instead of a plain one whenever ZCX-CFG-USETLS is 'Y', so the  *
+      * callers that CALL this program get TLS without any change to  *
+      * their own screen or the ZCXGATE-PARMS interface.                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ZCXCFG.
+       01 WS.
+          03 HOST            PIC X(16).
+          03 HOSTLENGTH      PIC S9(8) USAGE BINARY.
+          03 PORTNUMBER      PIC S9(8) USAGE BINARY.
+          03 SESSTOKEN       PIC X(8).
+          03 MAXLENGTH       PIC S9(8) USAGE BINARY VALUE +512.
+          03 WS-RESP         PIC S9(8) USAGE BINARY.
+          03 WS-RESP2        PIC S9(8) USAGE BINARY.
+          03 RETRY-COUNT     PIC S9(4) USAGE BINARY.
+          03 MAX-RETRIES     PIC S9(4) USAGE BINARY VALUE +3.
+          03 BACKOFF-SECS    PIC S9(4) USAGE BINARY.
+          03 CONVERSE-OK-SW  PIC X(1) VALUE 'N'.
+             88 CONVERSE-OK  VALUE 'Y'.
+          03 OPEN-RETRY-COUNT PIC S9(4) USAGE BINARY.
+          03 OPEN-OK-SW      PIC X(1) VALUE 'N'.
+             88 OPEN-OK      VALUE 'Y'.
+          03 TOKEN-VALUE     PIC X(256).
+          03 TOKEN-LENGTH    PIC S9(8) USAGE BINARY.
+          03 AUTH-HEADER     PIC X(264).
+          03 AUTH-HEADERLEN  PIC S9(8) USAGE BINARY.
+          03 CERTIFICATE     PIC X(32).
+       LINKAGE SECTION.
+       COPY ZCXGATEP.
+       PROCEDURE DIVISION USING ZCXGATE-PARMS.
+       MAIN SECTION.
+           MOVE 0 TO GATE-RETCODE.
+           PERFORM CONFIG-LOOKUP.
+           MOVE ZCX-CFG-HOST TO HOST.
+           MOVE ZCX-CFG-HOSTLENGTH TO HOSTLENGTH.
+           MOVE ZCX-CFG-PORTNUMBER TO PORTNUMBER.
+           MOVE ZCX-CFG-CERTIFICATE TO CERTIFICATE.
+           MOVE 'N' TO CONVERSE-OK-SW.
+           PERFORM WEB-OPEN-WITH-RETRY.
+           IF OPEN-OK
+              PERFORM WEB-CONVERSE-WITH-RETRY
+           END-IF.
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(SESSTOKEN)
+                END-EXEC.
+           IF NOT OPEN-OK OR NOT CONVERSE-OK
+              MOVE 1 TO GATE-RETCODE
+           END-IF.
+           GOBACK.
+       CONFIG-LOOKUP.
+      *    Look up HOST/PORTNUMBER for this region's APPLID from the
+      *    ZCXCFGQ control file instead of coding them as literals, so
+      *    ops can repoint an environment without a recompile.
+           INITIALIZE ZCX-CONFIG.
+           EXEC CICS ASSIGN
+                APPLID(ZCX-CFG-APPLID)
+                END-EXEC.
+           EXEC CICS READQ TS
+                QUEUE('ZCXCFGQ')
+                INTO (ZCX-CONFIG)
+                LENGTH(ZCX-CFG-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM CONFIG-DEFAULTS
+           END-IF.
+       CONFIG-DEFAULTS.
+      *    No control record found for this APPLID -- fall back to the
+      *    values used before the config lookup existed.
+           MOVE '192.168.10.199' TO ZCX-CFG-HOST.
+           MOVE 14 TO ZCX-CFG-HOSTLENGTH.
+           MOVE 80 TO ZCX-CFG-PORTNUMBER.
+           MOVE 'N' TO ZCX-CFG-USETLS.
+           MOVE '/api/person' TO ZCX-CFG-PATHPREFIX.
+           MOVE 11 TO ZCX-CFG-PATHPFXLEN.
+           MOVE 'ZCXTOKNQ' TO ZCX-CFG-TOKENQNAME.
+       TOKEN-LOOKUP.
+      *    Security flagged the outbound call as unauthenticated -- pull
+      *    a bearer token from the TSQ named by ZCX-CFG-TOKENQNAME so it
+      *    can be rotated by refreshing the queue, not by a recompile.
+           MOVE SPACES TO TOKEN-VALUE.
+           MOVE 256 TO TOKEN-LENGTH.
+           EXEC CICS READQ TS
+                QUEUE(ZCX-CFG-TOKENQNAME)
+                INTO (TOKEN-VALUE)
+                LENGTH(TOKEN-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'UNAVAILABLE' TO TOKEN-VALUE
+              MOVE 11 TO TOKEN-LENGTH
+           END-IF.
+           STRING 'Bearer ' DELIMITED BY SIZE
+                  TOKEN-VALUE(1:TOKEN-LENGTH) DELIMITED BY SIZE
+              INTO AUTH-HEADER
+           END-STRING.
+           COMPUTE AUTH-HEADERLEN = 7 + TOKEN-LENGTH.
+       WEB-OPEN-WITH-RETRY.
+      *    zcxRestService has had transient business-hours blips, so a
+      *    failed OPEN/CONVERSE is retried MAX-RETRIES times with a
+      *    growing backoff before giving up.
+           PERFORM TOKEN-LOOKUP.
+           MOVE 0 TO OPEN-RETRY-COUNT.
+           MOVE 'N' TO OPEN-OK-SW.
+           PERFORM UNTIL OPEN-OK OR OPEN-RETRY-COUNT > MAX-RETRIES
+              IF ZCX-CFG-TLS-YES
+                 PERFORM WEB-OPEN-TLS
+              ELSE
+                 PERFORM WEB-OPEN-PLAIN
+              END-IF
+              IF WS-RESP = DFHRESP(NORMAL)
+                 SET OPEN-OK TO TRUE
+              ELSE
+                 ADD 1 TO OPEN-RETRY-COUNT
+                 IF OPEN-RETRY-COUNT <= MAX-RETRIES
+                    PERFORM OPEN-BACKOFF-DELAY
+                 END-IF
+              END-IF
+           END-PERFORM.
+       WEB-OPEN-PLAIN.
+           EXEC CICS WEB OPEN HTTP
+                HOST(HOST)
+                HOSTLENGTH(HOSTLENGTH)
+                PORTNUMBER(PORTNUMBER)
+                SESSTOKEN(SESSTOKEN)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       WEB-OPEN-TLS.
+      *    PII goes out over this socket, so a TLS-configured APPLID
+      *    opens with SSL and the certificate named by CONFIG-LOOKUP
+      *    instead of the plain HTTP form.
+           EXEC CICS WEB OPEN HTTP
+                HOST(HOST)
+                HOSTLENGTH(HOSTLENGTH)
+                PORTNUMBER(PORTNUMBER)
+                SESSTOKEN(SESSTOKEN)
+                SSL
+                CERTIFICATE(CERTIFICATE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       WEB-CONVERSE-WITH-RETRY.
+           MOVE 0 TO RETRY-COUNT.
+           MOVE 'N' TO CONVERSE-OK-SW.
+           PERFORM UNTIL CONVERSE-OK OR RETRY-COUNT > MAX-RETRIES
+              EVALUATE GATE-VERB
+                 WHEN 'POST'
+                    PERFORM CONVERSE-POST
+                 WHEN 'PUT'
+                    PERFORM CONVERSE-PUT
+                 WHEN 'DELETE'
+                    PERFORM CONVERSE-DELETE
+                 WHEN OTHER
+                    PERFORM CONVERSE-GET
+              END-EVALUATE
+              EVALUATE WS-RESP
+                 WHEN DFHRESP(NORMAL)
+                    SET CONVERSE-OK TO TRUE
+                 WHEN DFHRESP(NOTOPEN)
+                 WHEN DFHRESP(SOCKETCLOSED)
+                 WHEN DFHRESP(TIMEDOUT)
+                    ADD 1 TO RETRY-COUNT
+                    IF RETRY-COUNT <= MAX-RETRIES
+                       PERFORM CONVERSE-BACKOFF-DELAY
+                       PERFORM WEB-OPEN-WITH-RETRY
+                       IF NOT OPEN-OK
+                          MOVE MAX-RETRIES TO RETRY-COUNT
+                          ADD 1 TO RETRY-COUNT
+                       END-IF
+                    END-IF
+                 WHEN OTHER
+                    SET CONVERSE-OK TO TRUE
+              END-EVALUATE
+           END-PERFORM.
+       CONVERSE-GET.
+           EXEC CICS WEB CONVERSE GET
+                SESSTOKEN(SESSTOKEN)
+                PATH(GATE-PATH) PATHLENGTH(GATE-PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                INTO (GATE-RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(GATE-TOLENGTH)
+                STATUSCODE(GATE-STATUSCODE)
+                STATUSTEXT(GATE-STATUSTEXT)
+                STATUSLEN(GATE-STATUSLEN)
+                MEDIATYPE(GATE-MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       CONVERSE-POST.
+           EXEC CICS WEB CONVERSE POST
+                SESSTOKEN(SESSTOKEN)
+                PATH(GATE-PATH) PATHLENGTH(GATE-PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                FROM (GATE-REQBODY) FROMLENGTH(GATE-REQLENGTH)
+                INTO (GATE-RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(GATE-TOLENGTH)
+                STATUSCODE(GATE-STATUSCODE)
+                STATUSTEXT(GATE-STATUSTEXT)
+                STATUSLEN(GATE-STATUSLEN)
+                MEDIATYPE(GATE-MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       CONVERSE-PUT.
+           EXEC CICS WEB CONVERSE PUT
+                SESSTOKEN(SESSTOKEN)
+                PATH(GATE-PATH) PATHLENGTH(GATE-PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                FROM (GATE-REQBODY) FROMLENGTH(GATE-REQLENGTH)
+                INTO (GATE-RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(GATE-TOLENGTH)
+                STATUSCODE(GATE-STATUSCODE)
+                STATUSTEXT(GATE-STATUSTEXT)
+                STATUSLEN(GATE-STATUSLEN)
+                MEDIATYPE(GATE-MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       CONVERSE-DELETE.
+           EXEC CICS WEB CONVERSE DELETE
+                SESSTOKEN(SESSTOKEN)
+                PATH(GATE-PATH) PATHLENGTH(GATE-PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                INTO (GATE-RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(GATE-TOLENGTH)
+                STATUSCODE(GATE-STATUSCODE)
+                STATUSTEXT(GATE-STATUSTEXT)
+                STATUSLEN(GATE-STATUSLEN)
+                MEDIATYPE(GATE-MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       OPEN-BACKOFF-DELAY.
+           COMPUTE BACKOFF-SECS = OPEN-RETRY-COUNT * 2.
+           EXEC CICS DELAY
+                FOR SECONDS(BACKOFF-SECS)
+                END-EXEC.
+       CONVERSE-BACKOFF-DELAY.
+           COMPUTE BACKOFF-SECS = RETRY-COUNT * 2.
+           EXEC CICS DELAY
+                FOR SECONDS(BACKOFF-SECS)
+                END-EXEC.
