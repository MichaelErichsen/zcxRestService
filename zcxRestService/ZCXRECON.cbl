@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCXRECON.
+       AUTHOR. Michael Erichsen, Xact Consulting.
+      ******************************************************************
+      * Daily reconciliation report: browses the ZCXAUDIT ESDS VSAM    *
+      * audit file and tallies CICS-side /api/person call counts per  *
+      * day, then cross-checks that against ZCXFEED -- a daily call-  *
+      * count feed supplied by the downstream consumer of the service *
+      * (one line per day, date + count) -- and writes any day whose  *
+      * counts diverge to ZCXRECRPT so silent failures between the    *
+      * two sides get caught instead of surfacing weeks later from    *
+      * an end user. ZCXFEED must come from the consumer, not from    *
+      * zcxRestService's own ZCXSTATS -- comparing the audit trail    *
+      * against a second copy of the same tally would never diverge.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO ZCXFEED
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-REPORT ASSIGN TO ZCXRECRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE.
+       01  FEED-REC.
+           03 FEED-DATE           PIC X(8).
+           03 FEED-FILLER1        PIC X(1)   VALUE SPACE.
+           03 FEED-COUNT          PIC 9(8).
+       FD  RECON-REPORT.
+       01  RECON-REC.
+           03 RR-DATE              PIC X(8).
+           03 RR-FILLER1           PIC X(1)   VALUE SPACE.
+           03 RR-CICS-COUNT        PIC 9(8).
+           03 RR-FILLER2           PIC X(1)   VALUE SPACE.
+           03 RR-FEED-COUNT        PIC 9(8).
+           03 RR-FILLER3           PIC X(1)   VALUE SPACE.
+           03 RR-STATUS            PIC X(10).
+       WORKING-STORAGE SECTION.
+       COPY AUDITREC.
+       01 WS.
+          03 WS-RBA              PIC X(4) VALUE LOW-VALUES.
+          03 WS-RESP              PIC S9(8) USAGE BINARY.
+          03 WS-RESP2             PIC S9(8) USAGE BINARY.
+          03 BROWSE-EOF-SW        PIC X(1) VALUE 'N'.
+             88 BROWSE-EOF        VALUE 'Y'.
+          03 FEED-EOF-SW          PIC X(1) VALUE 'N'.
+             88 FEED-EOF          VALUE 'Y'.
+          03 WS-DAY-KEY           PIC X(8).
+          03 WS-FOUND-IDX         PIC S9(8) USAGE BINARY.
+          03 ROWS-BROWSED         PIC 9(8) VALUE 0.
+          03 DAYS-DIVERGED        PIC 9(8) VALUE 0.
+       01 CICS-DAY-TABLE.
+          03 CDT-ENTRY OCCURS 400 TIMES INDEXED BY CDT-IDX.
+             05 CDT-DATE           PIC X(8) VALUE SPACES.
+             05 CDT-COUNT          PIC 9(8) VALUE 0.
+             05 CDT-MATCHED-SW     PIC X(1) VALUE 'N'.
+                88 CDT-MATCHED     VALUE 'Y'.
+       01 CDT-ENTRY-COUNT          PIC S9(8) USAGE BINARY VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM INITIALIZATION.
+           PERFORM BROWSE-AUDIT-FILE.
+           OPEN INPUT FEED-FILE.
+           OPEN OUTPUT RECON-REPORT.
+           PERFORM UNTIL FEED-EOF
+              READ FEED-FILE
+                 AT END
+                    SET FEED-EOF TO TRUE
+                 NOT AT END
+                    PERFORM COMPARE-ONE-DAY
+              END-READ
+           END-PERFORM.
+           PERFORM REPORT-CICS-ONLY-DAYS.
+           CLOSE FEED-FILE.
+           CLOSE RECON-REPORT.
+           DISPLAY 'ZCXRECON ROWS=' ROWS-BROWSED
+                   ' DAYS-DIVERGED=' DAYS-DIVERGED.
+           GOBACK.
+       INITIALIZATION.
+           INITIALIZE WS.
+           INITIALIZE CICS-DAY-TABLE.
+           MOVE 0 TO CDT-ENTRY-COUNT.
+       BROWSE-AUDIT-FILE.
+      *    ZCXAUDIT is entry-sequenced -- browse it front to back with
+      *    STARTBR/READNEXT instead of a keyed READ.
+           MOVE LOW-VALUES TO WS-RBA.
+           EXEC CICS STARTBR
+                FILE('ZCXAUDIT')
+                RIDFLD(WS-RBA)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           MOVE 'N' TO BROWSE-EOF-SW.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              SET BROWSE-EOF TO TRUE
+           END-IF.
+           PERFORM UNTIL BROWSE-EOF
+              EXEC CICS READNEXT
+                   FILE('ZCXAUDIT')
+                   INTO (AUDIT-RECORD)
+                   LENGTH(AUDIT-RECORD-LENGTH)
+                   RIDFLD(WS-RBA)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 ADD 1 TO ROWS-BROWSED
+                 PERFORM TALLY-ONE-AUDIT-ROW
+              ELSE
+                 SET BROWSE-EOF TO TRUE
+              END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR
+                FILE('ZCXAUDIT')
+                END-EXEC.
+       TALLY-ONE-AUDIT-ROW.
+           MOVE AUD-TIMESTAMP(1:8) TO WS-DAY-KEY.
+           PERFORM FIND-OR-ADD-DAY.
+           IF WS-FOUND-IDX > 0
+              ADD 1 TO CDT-COUNT(WS-FOUND-IDX)
+           END-IF.
+       FIND-OR-ADD-DAY.
+      *    Linear scan over a day's worth of buckets at a time is fine
+      *    here -- a reconciliation run covers, at most, a year of
+      *    distinct days, not a high-volume lookup path.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING CDT-IDX FROM 1 BY 1
+                   UNTIL CDT-IDX > CDT-ENTRY-COUNT
+              IF CDT-DATE(CDT-IDX) = WS-DAY-KEY
+                 MOVE CDT-IDX TO WS-FOUND-IDX
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = 0
+              IF CDT-ENTRY-COUNT < 400
+                 ADD 1 TO CDT-ENTRY-COUNT
+                 MOVE CDT-ENTRY-COUNT TO WS-FOUND-IDX
+                 MOVE WS-DAY-KEY TO CDT-DATE(WS-FOUND-IDX)
+                 MOVE 0 TO CDT-COUNT(WS-FOUND-IDX)
+                 MOVE 'N' TO CDT-MATCHED-SW(WS-FOUND-IDX)
+              ELSE
+                 DISPLAY 'ZCXRECON DAY TABLE FULL, SKIPPING ' WS-DAY-KEY
+              END-IF
+           END-IF.
+       COMPARE-ONE-DAY.
+           MOVE FEED-DATE TO WS-DAY-KEY.
+           PERFORM FIND-OR-ADD-DAY.
+           IF WS-FOUND-IDX > 0
+              SET CDT-MATCHED(WS-FOUND-IDX) TO TRUE
+              IF CDT-COUNT(WS-FOUND-IDX) NOT = FEED-COUNT
+                 MOVE FEED-DATE TO RR-DATE
+                 MOVE CDT-COUNT(WS-FOUND-IDX) TO RR-CICS-COUNT
+                 MOVE FEED-COUNT TO RR-FEED-COUNT
+                 MOVE 'DIVERGED' TO RR-STATUS
+                 WRITE RECON-REC
+                 ADD 1 TO DAYS-DIVERGED
+              END-IF
+           END-IF.
+       REPORT-CICS-ONLY-DAYS.
+      *    A day CICS logged calls for but the feed never mentions is
+      *    just as much a divergence as a count mismatch.
+           PERFORM VARYING CDT-IDX FROM 1 BY 1
+                   UNTIL CDT-IDX > CDT-ENTRY-COUNT
+              IF NOT CDT-MATCHED(CDT-IDX) AND CDT-COUNT(CDT-IDX) > 0
+                 MOVE CDT-DATE(CDT-IDX) TO RR-DATE
+                 MOVE CDT-COUNT(CDT-IDX) TO RR-CICS-COUNT
+                 MOVE 0 TO RR-FEED-COUNT
+                 MOVE 'CICS-ONLY' TO RR-STATUS
+                 WRITE RECON-REC
+                 ADD 1 TO DAYS-DIVERGED
+              END-IF
+           END-PERFORM.
