@@ -0,0 +1,411 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCXBATCH.
+       AUTHOR. Michael Erichsen, Xact Consulting.
+      ******************************************************************
+      * Nightly reconciliation sweep: reads a sequential file of      *
+      * person IDs and, for each one, drives the same WEB OPEN / WEB  *
+      * CONVERSE GET / WEB CLOSE sequence used by CICS2ZCX against    *
+      * /api/person/{id}, writing the STATUSCODE/RESPONSE pair to an  *
+      * output file for downstream comparison.                        *
+      *                                                                 *
+      * An abend or a stalled REST call partway through the input      *
+      * file used to mean starting over from record one.  A checkpoint *
+      * record (last person ID processed plus file position) is now   *
+      * written to ZCXCKPT every WS-INTERVAL records, and a restart    *
+      * run (mode 'R' on the input line) skips back to that position  *
+      * instead of reprocessing everything already done.               *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-ID-FILE ASSIGN TO PERSONID
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO ZCXRESLT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO ZCXCKPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-ID-FILE.
+       01  PERSON-ID-REC.
+           03 PI-PERSON-ID        PIC X(20).
+       FD  RESULT-FILE.
+       01  RESULT-REC.
+           03 RR-PERSON-ID        PIC X(20).
+           03 RR-FILLER1          PIC X(1)   VALUE SPACE.
+           03 RR-STATUSCODE       PIC 9(4).
+           03 RR-FILLER2          PIC X(1)   VALUE SPACE.
+           03 RR-RESPONSE         PIC X(512).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           03 CKPT-PERSON-ID      PIC X(20).
+           03 CKPT-FILLER         PIC X(1)   VALUE SPACE.
+           03 CKPT-POSITION       PIC 9(8).
+       WORKING-STORAGE SECTION.
+       COPY ZCXCFG.
+       COPY STATSREC.
+       01 WS.
+          03 HOST               PIC X(16).
+          03 HOSTLENGTH         PIC S9(8) USAGE BINARY.
+          03 PORTNUMBER         PIC S9(8) USAGE BINARY.
+          03 SESSTOKEN          PIC X(8).
+          03 PATH               PIC X(80).
+          03 PATHLENGTH         PIC S9(8) USAGE BINARY.
+          03 RESPONSE           PIC X(512).
+          03 MAXLENGTH          PIC S9(8) USAGE BINARY.
+          03 TOLENGTH           PIC S9(8) USAGE BINARY.
+          03 STATUSCODEBIN      PIC S9(8) USAGE BINARY.
+          03 STATUSCODE         PIC 9(4) USAGE DISPLAY.
+          03 STATUSTEXT         PIC X(80).
+          03 STATUSLENGTH       PIC S9(8) USAGE BINARY.
+          03 MEDIATYPE          PIC X(56).
+          03 WS-RESP            PIC S9(8) USAGE BINARY.
+          03 WS-RESP2           PIC S9(8) USAGE BINARY.
+          03 RETRY-COUNT        PIC S9(4) USAGE BINARY.
+          03 MAX-RETRIES        PIC S9(4) USAGE BINARY VALUE +3.
+          03 BACKOFF-SECS       PIC S9(4) USAGE BINARY.
+          03 CONVERSE-OK-SW     PIC X(1) VALUE 'N'.
+             88 CONVERSE-OK     VALUE 'Y'.
+          03 OPEN-RETRY-COUNT   PIC S9(4) USAGE BINARY.
+          03 OPEN-OK-SW         PIC X(1) VALUE 'N'.
+             88 OPEN-OK         VALUE 'Y'.
+          03 CURRENT-PERSON-ID  PIC X(20).
+          03 RECORDS-READ       PIC 9(8) VALUE ZERO.
+          03 RECORDS-OK         PIC 9(8) VALUE ZERO.
+          03 RECORDS-FAILED     PIC 9(8) VALUE ZERO.
+          03 EOF-SWITCH         PIC X(1) VALUE 'N'.
+             88 END-OF-PERSON-FILE  VALUE 'Y'.
+          03 TOKEN-VALUE        PIC X(256).
+          03 TOKEN-LENGTH       PIC S9(8) USAGE BINARY.
+          03 AUTH-HEADER        PIC X(264).
+          03 AUTH-HEADERLEN     PIC S9(8) USAGE BINARY.
+          03 WS-INPUT           PIC X(80).
+          03 WS-INPUTLEN        PIC S9(8) USAGE BINARY VALUE +80.
+          03 WS-MODE            PIC X(1) VALUE 'N'.
+             88 RESTART-RUN     VALUE 'R'.
+          03 WS-INTERVAL-TXT    PIC X(10).
+          03 WS-INTERVAL        PIC 9(8) VALUE 50.
+          03 CKPT-LAST-POSITION PIC 9(8) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM INITIALIZATION.
+           PERFORM RECEIVE-PARMS.
+           OPEN INPUT PERSON-ID-FILE.
+           IF RESTART-RUN
+              PERFORM LOAD-CHECKPOINT
+              OPEN EXTEND RESULT-FILE
+              PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+              OPEN OUTPUT RESULT-FILE
+           END-IF.
+           PERFORM UNTIL END-OF-PERSON-FILE
+              READ PERSON-ID-FILE
+                 AT END
+                    SET END-OF-PERSON-FILE TO TRUE
+                 NOT AT END
+                    ADD 1 TO RECORDS-READ
+                    PERFORM PROCESS-ONE-PERSON
+                    IF FUNCTION MOD(RECORDS-READ, WS-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE PERSON-ID-FILE.
+           CLOSE RESULT-FILE.
+           DISPLAY 'ZCXBATCH READ=' RECORDS-READ
+                   ' OK=' RECORDS-OK ' FAILED=' RECORDS-FAILED.
+           GOBACK.
+       INITIALIZATION.
+           INITIALIZE WS.
+           PERFORM CONFIG-LOOKUP.
+           MOVE ZCX-CFG-HOST TO HOST.
+           MOVE ZCX-CFG-HOSTLENGTH TO HOSTLENGTH.
+           MOVE ZCX-CFG-PORTNUMBER TO PORTNUMBER.
+           MOVE 512 TO MAXLENGTH.
+           MOVE 80 TO STATUSLENGTH.
+       RECEIVE-PARMS.
+      *    One unformatted line tells the run whether it is a fresh
+      *    sweep or a restart, and how often to checkpoint: mode
+      *    ('N' or 'R') followed by the checkpoint interval, e.g.
+      *    'R 50'.  Either field left blank keeps the default.
+      *    An unattended nightly run is started with START TRANSID and
+      *    has no TERMID, so RECEIVE has nothing to read -- fall back
+      *    to the documented defaults instead of letting it abend.
+           MOVE 'N' TO WS-MODE.
+           MOVE SPACES TO WS-INTERVAL-TXT.
+           EXEC CICS RECEIVE
+                INTO (WS-INPUT)
+                LENGTH (WS-INPUTLEN)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              UNSTRING WS-INPUT DELIMITED BY ALL SPACES
+                   INTO WS-MODE WS-INTERVAL-TXT
+              END-UNSTRING
+           END-IF.
+           IF WS-MODE NOT = 'R' AND WS-MODE NOT = 'N'
+              MOVE 'N' TO WS-MODE
+           END-IF.
+           IF WS-INTERVAL-TXT IS NUMERIC AND WS-INTERVAL-TXT NOT = SPACES
+              MOVE WS-INTERVAL-TXT TO WS-INTERVAL
+           END-IF.
+           IF WS-INTERVAL = 0
+              MOVE 50 TO WS-INTERVAL
+           END-IF.
+       LOAD-CHECKPOINT.
+      *    Pick up where the last run left off instead of reprocessing
+      *    the whole input file from record one.
+           MOVE 0 TO CKPT-LAST-POSITION.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE CKPT-POSITION TO CKPT-LAST-POSITION
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL RECORDS-READ >= CKPT-LAST-POSITION
+                         OR END-OF-PERSON-FILE
+              READ PERSON-ID-FILE
+                 AT END
+                    SET END-OF-PERSON-FILE TO TRUE
+                 NOT AT END
+                    ADD 1 TO RECORDS-READ
+              END-READ
+           END-PERFORM.
+       WRITE-CHECKPOINT.
+      *    Rewritten in full each time rather than appended to, so the
+      *    file always holds exactly the one most recent checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CURRENT-PERSON-ID TO CKPT-PERSON-ID.
+           MOVE RECORDS-READ TO CKPT-POSITION.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       CONFIG-LOOKUP.
+      *    Look up HOST/PORTNUMBER/PATH for this region's APPLID from
+      *    the ZCXCFGQ control file instead of coding them as literals,
+      *    so ops can repoint an environment without a recompile.
+           INITIALIZE ZCX-CONFIG.
+           EXEC CICS ASSIGN
+                APPLID(ZCX-CFG-APPLID)
+                END-EXEC.
+           EXEC CICS READQ TS
+                QUEUE('ZCXCFGQ')
+                INTO (ZCX-CONFIG)
+                LENGTH(ZCX-CFG-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM CONFIG-DEFAULTS
+           END-IF.
+       CONFIG-DEFAULTS.
+      *    No control record found for this APPLID -- fall back to the
+      *    values used before the config lookup existed.
+           MOVE '192.168.10.199' TO ZCX-CFG-HOST.
+           MOVE 14 TO ZCX-CFG-HOSTLENGTH.
+           MOVE 80 TO ZCX-CFG-PORTNUMBER.
+           MOVE 'N' TO ZCX-CFG-USETLS.
+           MOVE '/api/person' TO ZCX-CFG-PATHPREFIX.
+           MOVE 11 TO ZCX-CFG-PATHPFXLEN.
+           MOVE 'ZCXTOKNQ' TO ZCX-CFG-TOKENQNAME.
+       TOKEN-LOOKUP.
+      *    Security flagged the outbound call as unauthenticated -- pull
+      *    a bearer token from the TSQ named by ZCX-CFG-TOKENQNAME so it
+      *    can be rotated by refreshing the queue, not by a recompile.
+           MOVE SPACES TO TOKEN-VALUE.
+           MOVE 256 TO TOKEN-LENGTH.
+           EXEC CICS READQ TS
+                QUEUE(ZCX-CFG-TOKENQNAME)
+                INTO (TOKEN-VALUE)
+                LENGTH(TOKEN-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'UNAVAILABLE' TO TOKEN-VALUE
+              MOVE 11 TO TOKEN-LENGTH
+           END-IF.
+           STRING 'Bearer ' DELIMITED BY SIZE
+                  TOKEN-VALUE(1:TOKEN-LENGTH) DELIMITED BY SIZE
+              INTO AUTH-HEADER
+           END-STRING.
+           COMPUTE AUTH-HEADERLEN = 7 + TOKEN-LENGTH.
+       PROCESS-ONE-PERSON.
+      *    STATUSCODEBIN/RESPONSE are shared across every person in the
+      *    sweep -- reset them before each call so a failed OPEN that
+      *    skips the CONVERSE leaves behind a sentinel instead of the
+      *    previous person's result being misattributed to this one.
+           MOVE 0 TO STATUSCODEBIN.
+           MOVE 'GATEWAY UNAVAILABLE' TO RESPONSE.
+           MOVE PI-PERSON-ID TO CURRENT-PERSON-ID.
+           STRING ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN)
+                     DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  CURRENT-PERSON-ID DELIMITED BY SPACE
+              INTO PATH
+           END-STRING.
+           COMPUTE PATHLENGTH =
+              ZCX-CFG-PATHPFXLEN + 1 +
+              FUNCTION LENGTH(FUNCTION TRIM(CURRENT-PERSON-ID)).
+           PERFORM WEB-CONVERSATION.
+           PERFORM WRITE-RESULT.
+       WEB-CONVERSATION.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-START-TIME)
+                END-EXEC.
+           MOVE 'N' TO CONVERSE-OK-SW.
+           PERFORM WEB-OPEN-WITH-RETRY.
+           IF OPEN-OK
+              PERFORM WEB-CONVERSE-WITH-RETRY
+           END-IF.
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(SESSTOKEN)
+                END-EXEC.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-END-TIME)
+                END-EXEC.
+           COMPUTE STAT-ELAPSED-MS = STAT-END-TIME - STAT-START-TIME.
+           MOVE STATUSCODEBIN TO STATUSCODE.
+           IF STATUSCODE = 0200
+              ADD 1 TO RECORDS-OK
+           ELSE
+              ADD 1 TO RECORDS-FAILED
+           END-IF.
+           PERFORM STATS-LOG.
+       WEB-OPEN-WITH-RETRY.
+      *    zcxRestService has had transient business-hours blips, so a
+      *    failed OPEN/CONVERSE is retried MAX-RETRIES times with a
+      *    growing backoff before giving up.
+           PERFORM TOKEN-LOOKUP.
+           MOVE 0 TO OPEN-RETRY-COUNT.
+           MOVE 'N' TO OPEN-OK-SW.
+           PERFORM UNTIL OPEN-OK OR OPEN-RETRY-COUNT > MAX-RETRIES
+              EXEC CICS WEB OPEN HTTP
+                   HOST(HOST)
+                   HOSTLENGTH(HOSTLENGTH)
+                   PORTNUMBER(PORTNUMBER)
+                   SESSTOKEN(SESSTOKEN)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 SET OPEN-OK TO TRUE
+              ELSE
+                 ADD 1 TO OPEN-RETRY-COUNT
+                 IF OPEN-RETRY-COUNT <= MAX-RETRIES
+                    PERFORM OPEN-BACKOFF-DELAY
+                 END-IF
+              END-IF
+           END-PERFORM.
+       WEB-CONVERSE-WITH-RETRY.
+           MOVE 0 TO RETRY-COUNT.
+           MOVE 'N' TO CONVERSE-OK-SW.
+           PERFORM UNTIL CONVERSE-OK OR RETRY-COUNT > MAX-RETRIES
+              EXEC CICS WEB CONVERSE GET
+                   SESSTOKEN(SESSTOKEN)
+                   PATH(PATH) PATHLENGTH(PATHLENGTH)
+                   HTTPHEADER('Authorization')
+                   VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                   INTO (RESPONSE)
+                   MAXLENGTH(MAXLENGTH)
+                   TOLENGTH(TOLENGTH)
+                   STATUSCODE(STATUSCODEBIN)
+                   STATUSTEXT(STATUSTEXT)
+                   STATUSLEN(STATUSLENGTH)
+                   MEDIATYPE(MEDIATYPE)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+              EVALUATE WS-RESP
+                 WHEN DFHRESP(NORMAL)
+                    SET CONVERSE-OK TO TRUE
+                 WHEN DFHRESP(NOTOPEN)
+                 WHEN DFHRESP(SOCKETCLOSED)
+                 WHEN DFHRESP(TIMEDOUT)
+                    ADD 1 TO RETRY-COUNT
+                    IF RETRY-COUNT <= MAX-RETRIES
+                       PERFORM CONVERSE-BACKOFF-DELAY
+                       PERFORM WEB-OPEN-WITH-RETRY
+                       IF NOT OPEN-OK
+                          MOVE MAX-RETRIES TO RETRY-COUNT
+                          ADD 1 TO RETRY-COUNT
+                       END-IF
+                    END-IF
+                 WHEN OTHER
+                    SET CONVERSE-OK TO TRUE
+              END-EVALUATE
+           END-PERFORM.
+       OPEN-BACKOFF-DELAY.
+           COMPUTE BACKOFF-SECS = OPEN-RETRY-COUNT * 2.
+           EXEC CICS DELAY
+                FOR SECONDS(BACKOFF-SECS)
+                END-EXEC.
+       CONVERSE-BACKOFF-DELAY.
+           COMPUTE BACKOFF-SECS = RETRY-COUNT * 2.
+           EXEC CICS DELAY
+                FOR SECONDS(BACKOFF-SECS)
+                END-EXEC.
+       WRITE-RESULT.
+           MOVE CURRENT-PERSON-ID TO RR-PERSON-ID.
+           MOVE STATUSCODE TO RR-STATUSCODE.
+           MOVE RESPONSE TO RR-RESPONSE.
+           WRITE RESULT-REC.
+       STATS-LOG.
+      *    The nightly sweep's own call latency belongs in the same
+      *    per-APPLID-hour SLA bucket as the online transactions, so a
+      *    slow batch run shows up in the daily report too.
+           EXEC CICS FORMATTIME
+                ABSTIME(STAT-END-TIME)
+                YYYYMMDD(STAT-DATE-WORK)
+                TIME(STAT-TIME-WORK)
+                END-EXEC.
+           MOVE ZCX-CFG-APPLID TO STAT-APPLID.
+           MOVE STAT-DATE-WORK TO STAT-DATE.
+           MOVE STAT-TIME-WORK(1:2) TO STAT-HOUR.
+           EXEC CICS READ
+                FILE('ZCXSTATS')
+                INTO (STATS-RECORD)
+                RIDFLD(STAT-KEY)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              ADD 1 TO STAT-CALL-COUNT
+              ADD STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              IF STAT-ELAPSED-MS > STAT-MAX-ELAPSED
+                 MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              END-IF
+              IF STATUSCODE NOT = 0200
+                 ADD 1 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS REWRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           ELSE
+              MOVE 1 TO STAT-CALL-COUNT
+              MOVE STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              IF STATUSCODE NOT = 0200
+                 MOVE 1 TO STAT-ERROR-COUNT
+              ELSE
+                 MOVE 0 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS WRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   RIDFLD(STAT-KEY)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           END-IF.
