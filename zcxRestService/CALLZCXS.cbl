@@ -4,76 +4,256 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY ZCXCFG.
+       COPY AUDITREC.
+       COPY STATSREC.
+       COPY PERSON.
+       COPY ZCXGATEP.
 
        01 WS.
-          03 HOST           PIC X(16).
-          03 HOSTLENGTH     PIC S9(8) USAGE BINARY.
-          03 PORTNUMBER     PIC S9(8) USAGE BINARY.
-          03 SESSTOKEN      PIC S9(8) USAGE BINARY.
           03 PATH           PIC X(80).
           03 PATHLENGTH     PIC S9(8) USAGE BINARY.
           03 RESPONSE       PIC X(80).
-          03 MAXLENGTH      PIC S9(8) USAGE BINARY.
           03 TOLENGTH       PIC S9(8) USAGE BINARY.
-          03 STATUSCODEBIN  PIC S9(8) USAGE BINARY.
-          03 STATUSCODE     PIC X(4).
+          03 STATUSCODE     PIC 9(4) USAGE DISPLAY.
           03 STATUSTEXT     PIC X(80).
           03 STATUSLENGTH   PIC S9(8) USAGE BINARY.
-          03 MEDIATYPE      PIC X(56).
           03 MESSAGELENGTH  PIC S9(8) USAGE BINARY.
           03 MESSAGEOUT     PIC X(255).
+          03 WS-RESP        PIC S9(8) USAGE BINARY.
+          03 WS-RESP2       PIC S9(8) USAGE BINARY.
+          03 JSON-OK-SW      PIC X(1).
+             88 JSON-OK VALUE 'Y'.
+          03 MEDIATYPE       PIC X(56).
+          03 DEGRADED-SW     PIC X(1).
+             88 SERVICE-DEGRADED VALUE 'Y'.
+          03 GATEWAY-FAILED-SW PIC X(1).
+             88 GATEWAY-FAILED VALUE 'Y'.
 
 
        PROCEDURE DIVISION .
            INITIALIZE WS.
-           MOVE '192.168.10.199' TO HOST.
-           MOVE 14 TO HOSTLENGTH.
-           MOVE 8080 TO PORTNUMBER.
-           MOVE '/api/person' TO PATH.
-           MOVE 11 TO PATHLENGTH.
-           MOVE 80 TO MAXLENGTH.
+           PERFORM CONFIG-LOOKUP.
+           MOVE ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN) TO PATH.
+           MOVE ZCX-CFG-PATHPFXLEN TO PATHLENGTH.
 
-           EXEC CICS WEB OPEN
-                HTTP
-                HOST(HOST)
-                HOSTLENGTH(HOSTLENGTH)
-                PORTNUMBER(PORTNUMBER)
-                SESSTOKEN(SESSTOKEN)
+      *    The WEB OPEN/CONVERSE/CLOSE sequence now lives in the shared
+      *    ZCXGATE subroutine -- this just fills in the resource path
+      *    and verb and reads back the result.
+           MOVE 'GET' TO GATE-VERB.
+           MOVE PATH TO GATE-PATH.
+           MOVE PATHLENGTH TO GATE-PATHLENGTH.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-START-TIME)
                 END-EXEC.
-
-           EXEC CICS WEB CONVERSE
-                SESSTOKEN(SESSTOKEN)
-                PATH(PATH) PATHLENGTH(PATHLENGTH)
-                GET
-                INTO (RESPONSE)
-                MAXLENGTH(MAXLENGTH)
-                TOLENGTH(TOLENGTH)
-                STATUSCODE(STATUSCODE)
-                STATUSTEXT(STATUSTEXT)
-                STATUSLEN(STATUSLENGTH)
-                MEDIATYPE(MEDIATYPE)
-                END-EXEC.
-
-           EXEC CICS WEB CLOSE
-                SESSTOKEN(SESSTOKEN)
+           CALL 'ZCXGATE' USING ZCXGATE-PARMS.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-END-TIME)
                 END-EXEC.
+           COMPUTE STAT-ELAPSED-MS = STAT-END-TIME - STAT-START-TIME.
+      *    A total WEB OPEN/CONVERSE failure leaves GATE-RESPONSE and
+      *    GATE-MEDIATYPE unpopulated -- report it as its own outcome
+      *    instead of letting it fall through to CHECK-DEGRADED.
+           MOVE 'N' TO GATEWAY-FAILED-SW.
+           IF GATE-FAILURE
+              SET GATEWAY-FAILED TO TRUE
+           END-IF.
+           MOVE GATE-RESPONSE(1:80) TO RESPONSE.
+           IF GATE-TOLENGTH > 80
+              MOVE 80 TO TOLENGTH
+           ELSE
+              MOVE GATE-TOLENGTH TO TOLENGTH
+           END-IF.
+           MOVE GATE-STATUSTEXT TO STATUSTEXT.
+           MOVE GATE-STATUSLEN TO STATUSLENGTH.
+           MOVE GATE-MEDIATYPE TO MEDIATYPE.
 
-           MOVE STATUSCODEBIN TO STATUSCODE.
-
-           STRING STATUSCODE DELIMITED BY SIZE
-                  STATUSTEXT DELIMITED BY SIZE
-                  RESPONSE DELIMITED BY SIZE
-              INTO MESSAGEOUT
-           END-STRING.
+           MOVE GATE-STATUSCODE TO STATUSCODE.
+           PERFORM CHECK-DEGRADED.
 
-           COMPUTE MESSAGELENGTH = 6 + STATUSLENGTH + TOLENGTH.
+           IF GATEWAY-FAILED
+              STRING 'GATEWAY UNAVAILABLE' DELIMITED BY SIZE
+                 INTO MESSAGEOUT
+              END-STRING
+              MOVE 20 TO MESSAGELENGTH
+           ELSE IF SERVICE-DEGRADED
+              STRING STATUSCODE DELIMITED BY SIZE
+                     'SERVICE DEGRADED - NOT JSON ' DELIMITED BY SIZE
+                     RESPONSE DELIMITED BY SIZE
+                 INTO MESSAGEOUT
+              END-STRING
+              COMPUTE MESSAGELENGTH = 4 + 29 + TOLENGTH
+              IF MESSAGELENGTH > 255
+                 MOVE 255 TO MESSAGELENGTH
+              END-IF
+           ELSE
+              PERFORM PARSE-PERSON-BODY
+              IF JSON-OK
+                 STRING STATUSCODE DELIMITED BY SIZE
+                        PERSON-NAME DELIMITED BY SIZE
+                        PERSON-DOB DELIMITED BY SPACE
+                    INTO MESSAGEOUT
+                 END-STRING
+                 MOVE 80 TO MESSAGELENGTH
+              ELSE
+                 STRING STATUSCODE DELIMITED BY SIZE
+                        STATUSTEXT DELIMITED BY SIZE
+                        RESPONSE DELIMITED BY SIZE
+                    INTO MESSAGEOUT
+                 END-STRING
+                 COMPUTE MESSAGELENGTH = 6 + STATUSLENGTH + TOLENGTH
+                 IF MESSAGELENGTH > 255
+                    MOVE 255 TO MESSAGELENGTH
+                 END-IF
+              END-IF
+           END-IF
+           END-IF.
 
            EXEC CICS SEND TEXT
                 FROM (MESSAGEOUT)
                 LENGTH(MESSAGELENGTH)
                 END-EXEC.
 
+           PERFORM AUDIT-LOG.
+           PERFORM STATS-LOG.
+
            EXEC CICS RETURN
                 END-EXEC.
            GOBACK.
 
+       CHECK-DEGRADED.
+      *    A gateway outage sometimes answers with an HTML error page
+      *    instead of JSON -- flag that instead of feeding it into the
+      *    JSON parse as if it were a normal result.
+           MOVE 'N' TO DEGRADED-SW.
+           IF MEDIATYPE(1:16) NOT = 'application/json'
+              OR STATUSCODE < 200 OR STATUSCODE > 299
+              SET SERVICE-DEGRADED TO TRUE
+           END-IF.
+       PARSE-PERSON-BODY.
+      *    Break RESPONSE down into named fields instead of leaving it
+      *    as one flat, unparsed buffer -- callers that only want the
+      *    person's name or DOB no longer have to scan raw JSON text.
+           MOVE 'N' TO JSON-OK-SW.
+           INITIALIZE PERSON-RECORD.
+           JSON PARSE RESPONSE(1:TOLENGTH) INTO PERSON-RECORD
+                ON EXCEPTION
+                   CONTINUE
+                NOT ON EXCEPTION
+                   SET JSON-OK TO TRUE
+           END-JSON.
+
+       AUDIT-LOG.
+      *    Compliance needs to be able to reconstruct who queried a
+      *    given person's data and what the service returned -- write
+      *    one row per call to the ZCXAUDIT VSAM audit file.
+           EXEC CICS ASKTIME
+                ABSTIME(AUD-ABSTIME)
+                END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(AUD-ABSTIME)
+                YYYYMMDD(AUD-DATE)
+                TIME(AUD-TIME)
+                END-EXEC.
+           STRING AUD-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUD-TIME DELIMITED BY SIZE
+              INTO AUD-TIMESTAMP
+           END-STRING.
+           EXEC CICS ASSIGN
+                USERID(AUD-USERID)
+                TERMID(AUD-TERMID)
+                END-EXEC.
+           MOVE PATH TO AUD-PATH.
+           MOVE STATUSCODE TO AUD-STATUSCODE.
+           MOVE RESPONSE TO AUD-RESPONSE.
+           MOVE DEGRADED-SW TO AUD-DEGRADED.
+           EXEC CICS WRITE
+                FILE('ZCXAUDIT')
+                FROM(AUDIT-RECORD)
+                LENGTH(AUDIT-RECORD-LENGTH)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+
+       STATS-LOG.
+      *    Nobody finds out zcxRestService is slow until a user
+      *    complains about the 3270 screen hanging -- accumulate
+      *    call count/elapsed time/error rate per APPLID-hour in
+      *    ZCXSTATS so a daily SLA report can be pulled from it.
+           MOVE ZCX-CFG-APPLID TO STAT-APPLID.
+           MOVE AUD-DATE TO STAT-DATE.
+           MOVE AUD-TIME(1:2) TO STAT-HOUR.
+           EXEC CICS READ
+                FILE('ZCXSTATS')
+                INTO (STATS-RECORD)
+                RIDFLD(STAT-KEY)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              ADD 1 TO STAT-CALL-COUNT
+              ADD STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              IF STAT-ELAPSED-MS > STAT-MAX-ELAPSED
+                 MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              END-IF
+              IF STATUSCODE NOT = 200
+                 ADD 1 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS REWRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           ELSE
+              MOVE 1 TO STAT-CALL-COUNT
+              MOVE STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              IF STATUSCODE NOT = 200
+                 MOVE 1 TO STAT-ERROR-COUNT
+              ELSE
+                 MOVE 0 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS WRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   RIDFLD(STAT-KEY)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           END-IF.
+
+       CONFIG-LOOKUP.
+      *    Look up HOST/PORTNUMBER/PATH for this region's APPLID from
+      *    the ZCXCFGQ control file instead of coding them as literals,
+      *    so ops can repoint an environment without a recompile.
+           INITIALIZE ZCX-CONFIG.
+           EXEC CICS ASSIGN
+                APPLID(ZCX-CFG-APPLID)
+                END-EXEC.
+           EXEC CICS READQ TS
+                QUEUE('ZCXCFGQ')
+                INTO (ZCX-CONFIG)
+                LENGTH(ZCX-CFG-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM CONFIG-DEFAULTS
+           END-IF.
+
+       CONFIG-DEFAULTS.
+      *    No control record found for this APPLID -- fall back to the
+      *    values used before the config lookup existed.
+           MOVE '192.168.10.199' TO ZCX-CFG-HOST.
+           MOVE 14 TO ZCX-CFG-HOSTLENGTH.
+           MOVE 8080 TO ZCX-CFG-PORTNUMBER.
+           MOVE 'N' TO ZCX-CFG-USETLS.
+           MOVE '/api/person' TO ZCX-CFG-PATHPREFIX.
+           MOVE 11 TO ZCX-CFG-PATHPFXLEN.
+           MOVE 'ZCXTOKNQ' TO ZCX-CFG-TOKENQNAME.
