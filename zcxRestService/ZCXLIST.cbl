@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCXLIST.
+       AUTHOR. Michael Erichsen, Xact Consulting.
+      ******************************************************************
+      * Browse transaction for /api/person: PATH used to be fixed to  *
+      * the bare '/api/person' literal with no way to page through or *
+      * filter the roster.  This appends page/pageSize/surname query  *
+      * parameters to PATH and loops over successive pages via the    *
+      * shared ZCXGATE subroutine, building one combined result set   *
+      * instead of returning whatever single record the bare path      *
+      * happened to answer with.  Unformatted terminal input, one line:
+      *    surname pagesize maxpages
+      * e.g.  Jones    20      5
+      * any field left blank/zero falls back to its default.           *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ZCXCFG.
+       COPY AUDITREC.
+       COPY STATSREC.
+       COPY ZCXGATEP.
+       01 WS.
+          03 PATH               PIC X(80).
+          03 PATHLENGTH         PIC S9(8) USAGE BINARY.
+          03 RESPONSE           PIC X(512).
+          03 TOLENGTH           PIC S9(8) USAGE BINARY.
+          03 STATUSCODE         PIC 9(4) USAGE DISPLAY.
+          03 STATUSTEXT         PIC X(80).
+          03 WS-RESP            PIC S9(8) USAGE BINARY.
+          03 WS-RESP2           PIC S9(8) USAGE BINARY.
+          03 WS-INPUT           PIC X(80).
+          03 WS-INPUTLEN        PIC S9(8) USAGE BINARY VALUE +80.
+          03 WS-SURNAME         PIC X(30).
+          03 WS-PAGESIZE-TXT    PIC X(10).
+          03 WS-MAXPAGES-TXT    PIC X(10).
+          03 WS-PAGESIZE        PIC 9(4) VALUE 20.
+          03 WS-MAXPAGES        PIC 9(4) VALUE 10.
+          03 WS-PAGE            PIC 9(4) VALUE 1.
+          03 WS-MORE-PAGES-SW   PIC X(1) VALUE 'Y'.
+             88 MORE-PAGES      VALUE 'Y'.
+          03 GATEWAY-FAILED-SW  PIC X(1) VALUE 'N'.
+             88 GATEWAY-FAILED  VALUE 'Y'.
+          03 RESULTS-BUFFER     PIC X(3800) VALUE SPACES.
+          03 RESULTS-LEN        PIC S9(8) USAGE BINARY VALUE 0.
+          03 RESULTS-ROOM       PIC S9(8) USAGE BINARY.
+          03 MSGLENGTH          PIC S9(8) USAGE BINARY.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM INITIALIZATION.
+           PERFORM RECEIVE-REQUEST.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-START-TIME)
+                END-EXEC.
+           PERFORM FETCH-PAGES
+              VARYING WS-PAGE FROM 1 BY 1
+              UNTIL WS-PAGE > WS-MAXPAGES OR NOT MORE-PAGES.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-END-TIME)
+                END-EXEC.
+           COMPUTE STAT-ELAPSED-MS = STAT-END-TIME - STAT-START-TIME.
+           PERFORM SEND-RESULTS.
+           PERFORM AUDIT-LOG.
+           PERFORM STATS-LOG.
+           EXEC CICS RETURN
+                END-EXEC.
+           GOBACK.
+       INITIALIZATION.
+           INITIALIZE WS.
+           PERFORM CONFIG-LOOKUP.
+       CONFIG-LOOKUP.
+      *    Look up HOST/PORTNUMBER/PATH for this region's APPLID from
+      *    the ZCXCFGQ control file instead of coding them as literals,
+      *    so ops can repoint an environment without a recompile.
+           INITIALIZE ZCX-CONFIG.
+           EXEC CICS ASSIGN
+                APPLID(ZCX-CFG-APPLID)
+                END-EXEC.
+           EXEC CICS READQ TS
+                QUEUE('ZCXCFGQ')
+                INTO (ZCX-CONFIG)
+                LENGTH(ZCX-CFG-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM CONFIG-DEFAULTS
+           END-IF.
+       CONFIG-DEFAULTS.
+      *    No control record found for this APPLID -- fall back to the
+      *    values used before the config lookup existed.
+           MOVE '192.168.10.199' TO ZCX-CFG-HOST.
+           MOVE 14 TO ZCX-CFG-HOSTLENGTH.
+           MOVE 80 TO ZCX-CFG-PORTNUMBER.
+           MOVE 'N' TO ZCX-CFG-USETLS.
+           MOVE '/api/person' TO ZCX-CFG-PATHPREFIX.
+           MOVE 11 TO ZCX-CFG-PATHPFXLEN.
+           MOVE 'ZCXTOKNQ' TO ZCX-CFG-TOKENQNAME.
+       RECEIVE-REQUEST.
+           EXEC CICS RECEIVE
+                INTO (WS-INPUT)
+                LENGTH (WS-INPUTLEN)
+                END-EXEC.
+           UNSTRING WS-INPUT DELIMITED BY ALL SPACES
+                INTO WS-SURNAME WS-PAGESIZE-TXT WS-MAXPAGES-TXT
+           END-UNSTRING.
+           IF WS-PAGESIZE-TXT IS NUMERIC AND WS-PAGESIZE-TXT NOT = SPACES
+              MOVE WS-PAGESIZE-TXT TO WS-PAGESIZE
+           END-IF.
+           IF WS-MAXPAGES-TXT IS NUMERIC AND WS-MAXPAGES-TXT NOT = SPACES
+              MOVE WS-MAXPAGES-TXT TO WS-MAXPAGES
+           END-IF.
+           IF WS-PAGESIZE = 0
+              MOVE 20 TO WS-PAGESIZE
+           END-IF.
+           IF WS-MAXPAGES = 0
+              MOVE 10 TO WS-MAXPAGES
+           END-IF.
+       FETCH-PAGES.
+           PERFORM BUILD-PATH.
+           PERFORM WEB-CONVERSATION.
+           IF GATEWAY-FAILED
+              SET MORE-PAGES TO FALSE
+           ELSE IF STATUSCODE = 200 AND TOLENGTH > 0
+              PERFORM APPEND-RESULTS
+           ELSE
+              SET MORE-PAGES TO FALSE
+           END-IF
+           END-IF.
+       BUILD-PATH.
+      *    Append page/pageSize/surname query parameters to PATH so an
+      *    operator can browse the roster instead of always hitting
+      *    whatever single record the bare path returns.
+           IF WS-SURNAME = SPACES
+              STRING ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN)
+                        DELIMITED BY SIZE
+                     '?page=' DELIMITED BY SIZE
+                     WS-PAGE DELIMITED BY SIZE
+                     '&pageSize=' DELIMITED BY SIZE
+                     WS-PAGESIZE DELIMITED BY SIZE
+                 INTO PATH
+              END-STRING
+           ELSE
+              STRING ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN)
+                        DELIMITED BY SIZE
+                     '?page=' DELIMITED BY SIZE
+                     WS-PAGE DELIMITED BY SIZE
+                     '&pageSize=' DELIMITED BY SIZE
+                     WS-PAGESIZE DELIMITED BY SIZE
+                     '&surname=' DELIMITED BY SIZE
+                     WS-SURNAME DELIMITED BY SPACE
+                 INTO PATH
+              END-STRING
+           END-IF.
+           COMPUTE PATHLENGTH = FUNCTION LENGTH(FUNCTION TRIM(PATH)).
+       WEB-CONVERSATION.
+      *    The WEB OPEN/CONVERSE/CLOSE sequence lives in the shared
+      *    ZCXGATE subroutine -- this just fills in the resource path
+      *    and verb for the current page and reads back the result.
+           MOVE 'GET' TO GATE-VERB.
+           MOVE PATH TO GATE-PATH.
+           MOVE PATHLENGTH TO GATE-PATHLENGTH.
+           CALL 'ZCXGATE' USING ZCXGATE-PARMS.
+      *    A total WEB OPEN/CONVERSE failure leaves GATE-RESPONSE
+      *    unpopulated -- flag it so the browse stops and reports
+      *    "gateway unavailable" instead of an empty/truncated roster.
+           IF GATE-FAILURE
+              SET GATEWAY-FAILED TO TRUE
+           END-IF.
+           MOVE GATE-RESPONSE(1:512) TO RESPONSE.
+           MOVE GATE-TOLENGTH TO TOLENGTH.
+           MOVE GATE-STATUSTEXT TO STATUSTEXT.
+           MOVE GATE-STATUSCODE TO STATUSCODE.
+       APPEND-RESULTS.
+      *    Accumulate this page's body onto the combined result set
+      *    instead of discarding all but the last page fetched.
+           COMPUTE RESULTS-ROOM = 3800 - RESULTS-LEN.
+           IF RESULTS-ROOM > TOLENGTH
+              STRING RESULTS-BUFFER(1:RESULTS-LEN) DELIMITED BY SIZE
+                     RESPONSE(1:TOLENGTH) DELIMITED BY SIZE
+                     X'0A' DELIMITED BY SIZE
+                 INTO RESULTS-BUFFER
+              END-STRING
+              COMPUTE RESULTS-LEN = RESULTS-LEN + TOLENGTH + 1
+           ELSE
+              SET MORE-PAGES TO FALSE
+           END-IF.
+       SEND-RESULTS.
+           MOVE RESULTS-LEN TO MSGLENGTH.
+           IF GATEWAY-FAILED
+              MOVE 'GATEWAY UNAVAILABLE' TO RESULTS-BUFFER
+              MOVE 20 TO MSGLENGTH
+           ELSE IF MSGLENGTH = 0
+              MOVE 'NO RESULTS' TO RESULTS-BUFFER
+              MOVE 10 TO MSGLENGTH
+           END-IF
+           END-IF.
+           EXEC CICS SEND TEXT ERASE FREEKB
+                FROM (RESULTS-BUFFER)
+                LENGTH(MSGLENGTH)
+                END-EXEC.
+       AUDIT-LOG.
+      *    Compliance needs to be able to reconstruct who browsed the
+      *    roster and what the service returned -- write one row per
+      *    browse request (not per page) to the ZCXAUDIT VSAM file.
+           EXEC CICS ASKTIME
+                ABSTIME(AUD-ABSTIME)
+                END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(AUD-ABSTIME)
+                YYYYMMDD(AUD-DATE)
+                TIME(AUD-TIME)
+                END-EXEC.
+           STRING AUD-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUD-TIME DELIMITED BY SIZE
+              INTO AUD-TIMESTAMP
+           END-STRING.
+           EXEC CICS ASSIGN
+                USERID(AUD-USERID)
+                TERMID(AUD-TERMID)
+                END-EXEC.
+           MOVE PATH TO AUD-PATH.
+           MOVE STATUSCODE TO AUD-STATUSCODE.
+           MOVE RESULTS-BUFFER(1:512) TO AUD-RESPONSE.
+           MOVE 'N' TO AUD-DEGRADED.
+           EXEC CICS WRITE
+                FILE('ZCXAUDIT')
+                FROM(AUDIT-RECORD)
+                LENGTH(AUDIT-RECORD-LENGTH)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       STATS-LOG.
+      *    Nobody finds out zcxRestService is slow until a user
+      *    complains about the 3270 screen hanging -- accumulate
+      *    call count/elapsed time/error rate per APPLID-hour in
+      *    ZCXSTATS so a daily SLA report can be pulled from it.
+           MOVE ZCX-CFG-APPLID TO STAT-APPLID.
+           MOVE AUD-DATE TO STAT-DATE.
+           MOVE AUD-TIME(1:2) TO STAT-HOUR.
+           EXEC CICS READ
+                FILE('ZCXSTATS')
+                INTO (STATS-RECORD)
+                RIDFLD(STAT-KEY)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              ADD 1 TO STAT-CALL-COUNT
+              ADD STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              IF STAT-ELAPSED-MS > STAT-MAX-ELAPSED
+                 MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              END-IF
+              IF STATUSCODE NOT = 200
+                 ADD 1 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS REWRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           ELSE
+              MOVE 1 TO STAT-CALL-COUNT
+              MOVE STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              IF STATUSCODE NOT = 200
+                 MOVE 1 TO STAT-ERROR-COUNT
+              ELSE
+                 MOVE 0 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS WRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   RIDFLD(STAT-KEY)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           END-IF.
