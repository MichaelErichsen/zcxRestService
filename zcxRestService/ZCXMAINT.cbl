@@ -0,0 +1,499 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCXMAINT.
+       AUTHOR. Michael Erichsen, Xact Consulting.
+      ******************************************************************
+      * Maintenance transaction for /api/person: lets a data steward  *
+      * create (POST), amend (PUT) or remove (DELETE) a person record *
+      * at the source system, using the same WEB OPEN/CONVERSE/CLOSE  *
+      * session pattern as the read-only CICS2ZCX lookup transaction. *
+      * Unformatted terminal input, one line:                         *
+      *    verb personid jsonbody                                     *
+      * e.g.  POST        {"name":"Jones","dob":"1980-01-01"}         *
+      *       PUT  4711    {"name":"Jones"}                            *
+      *       DELETE 4711                                              *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ZCXCFG.
+       COPY AUDITREC.
+       COPY STATSREC.
+       COPY PERSON.
+       01 WS.
+          03 HOST               PIC X(16).
+          03 HOSTLENGTH         PIC S9(8) USAGE BINARY.
+          03 PORTNUMBER         PIC S9(8) USAGE BINARY.
+          03 SESSTOKEN          PIC X(8).
+          03 PATH               PIC X(80).
+          03 PATHLENGTH         PIC S9(8) USAGE BINARY.
+          03 RESPONSE           PIC X(512).
+          03 MAXLENGTH          PIC S9(8) USAGE BINARY.
+          03 TOLENGTH           PIC S9(8) USAGE BINARY.
+          03 STATUSCODEBIN      PIC S9(8) USAGE BINARY.
+          03 STATUSCODE         PIC 9(4) USAGE DISPLAY.
+          03 STATUSTEXT         PIC X(80).
+          03 STATUSLENGTH       PIC S9(8) USAGE BINARY.
+          03 MEDIATYPE          PIC X(56).
+          03 MSGOUT             PIC X(1024).
+          03 MSGLENGTH          PIC S9(4) USAGE BINARY.
+          03 WS-RESP            PIC S9(8) USAGE BINARY.
+          03 WS-RESP2           PIC S9(8) USAGE BINARY.
+          03 WS-INPUT           PIC X(600).
+          03 WS-INPUTLEN        PIC S9(8) USAGE BINARY VALUE +600.
+          03 WS-VERB            PIC X(6).
+          03 WS-PERSON-ID       PIC X(20).
+          03 REQUEST-BODY       PIC X(512).
+          03 REQUESTLENGTH      PIC S9(8) USAGE BINARY.
+          03 WS-SCAN-PTR        PIC S9(8) USAGE BINARY.
+          03 RETRY-COUNT        PIC S9(4) USAGE BINARY.
+          03 MAX-RETRIES        PIC S9(4) USAGE BINARY VALUE +3.
+          03 BACKOFF-SECS       PIC S9(4) USAGE BINARY.
+          03 CONVERSE-OK-SW     PIC X(1) VALUE 'N'.
+             88 CONVERSE-OK     VALUE 'Y'.
+          03 OPEN-RETRY-COUNT   PIC S9(4) USAGE BINARY.
+          03 OPEN-OK-SW         PIC X(1) VALUE 'N'.
+             88 OPEN-OK         VALUE 'Y'.
+          03 JSON-OK-SW         PIC X(1).
+             88 JSON-OK         VALUE 'Y'.
+          03 DEGRADED-SW        PIC X(1).
+             88 SERVICE-DEGRADED VALUE 'Y'.
+          03 TOKEN-VALUE        PIC X(256).
+          03 TOKEN-LENGTH       PIC S9(8) USAGE BINARY.
+          03 AUTH-HEADER        PIC X(264).
+          03 AUTH-HEADERLEN     PIC S9(8) USAGE BINARY.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM INITIALIZATION.
+           PERFORM RECEIVE-REQUEST.
+           PERFORM BUILD-PATH.
+           PERFORM WEB-CONVERSATION.
+           PERFORM USER-RESPONSE.
+           PERFORM AUDIT-LOG.
+           PERFORM STATS-LOG.
+           EXEC CICS RETURN
+                END-EXEC.
+           GOBACK.
+       INITIALIZATION.
+           INITIALIZE WS.
+           PERFORM CONFIG-LOOKUP.
+           MOVE ZCX-CFG-HOST TO HOST.
+           MOVE ZCX-CFG-HOSTLENGTH TO HOSTLENGTH.
+           MOVE ZCX-CFG-PORTNUMBER TO PORTNUMBER.
+           MOVE 512 TO MAXLENGTH.
+           MOVE 80 TO STATUSLENGTH.
+       CONFIG-LOOKUP.
+      *    Look up HOST/PORTNUMBER/PATH for this region's APPLID from
+      *    the ZCXCFGQ control file instead of coding them as literals,
+      *    so ops can repoint an environment without a recompile.
+           INITIALIZE ZCX-CONFIG.
+           EXEC CICS ASSIGN
+                APPLID(ZCX-CFG-APPLID)
+                END-EXEC.
+           EXEC CICS READQ TS
+                QUEUE('ZCXCFGQ')
+                INTO (ZCX-CONFIG)
+                LENGTH(ZCX-CFG-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM CONFIG-DEFAULTS
+           END-IF.
+       CONFIG-DEFAULTS.
+      *    No control record found for this APPLID -- fall back to the
+      *    values used before the config lookup existed.
+           MOVE '192.168.10.199' TO ZCX-CFG-HOST.
+           MOVE 14 TO ZCX-CFG-HOSTLENGTH.
+           MOVE 80 TO ZCX-CFG-PORTNUMBER.
+           MOVE 'N' TO ZCX-CFG-USETLS.
+           MOVE '/api/person' TO ZCX-CFG-PATHPREFIX.
+           MOVE 11 TO ZCX-CFG-PATHPFXLEN.
+           MOVE 'ZCXTOKNQ' TO ZCX-CFG-TOKENQNAME.
+       TOKEN-LOOKUP.
+      *    Security flagged the outbound call as unauthenticated -- pull
+      *    a bearer token from the TSQ named by ZCX-CFG-TOKENQNAME so it
+      *    can be rotated by refreshing the queue, not by a recompile.
+           MOVE SPACES TO TOKEN-VALUE.
+           MOVE 256 TO TOKEN-LENGTH.
+           EXEC CICS READQ TS
+                QUEUE(ZCX-CFG-TOKENQNAME)
+                INTO (TOKEN-VALUE)
+                LENGTH(TOKEN-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'UNAVAILABLE' TO TOKEN-VALUE
+              MOVE 11 TO TOKEN-LENGTH
+           END-IF.
+           STRING 'Bearer ' DELIMITED BY SIZE
+                  TOKEN-VALUE(1:TOKEN-LENGTH) DELIMITED BY SIZE
+              INTO AUTH-HEADER
+           END-STRING.
+           COMPUTE AUTH-HEADERLEN = 7 + TOKEN-LENGTH.
+       RECEIVE-REQUEST.
+           EXEC CICS RECEIVE
+                INTO (WS-INPUT)
+                LENGTH (WS-INPUTLEN)
+                END-EXEC.
+      *    Only the verb is tokenized here -- the JSON body can contain
+      *    internal spaces (e.g. {"name": "Jones"}), so it is taken
+      *    verbatim from whatever WS-SCAN-PTR is left pointing at
+      *    instead of being UNSTRING'd as a fixed field.  POST never
+      *    carries a person-id token (the id is assigned by the
+      *    source system), so only PUT/DELETE tokenize a second field;
+      *    for POST everything after the verb is the body.
+           MOVE SPACES TO WS-PERSON-ID.
+           MOVE 1 TO WS-SCAN-PTR.
+           UNSTRING WS-INPUT DELIMITED BY ALL SPACES
+                INTO WS-VERB
+                WITH POINTER WS-SCAN-PTR
+           END-UNSTRING.
+           MOVE FUNCTION UPPER-CASE(WS-VERB) TO WS-VERB.
+           IF WS-VERB NOT = 'POST'
+              UNSTRING WS-INPUT DELIMITED BY ALL SPACES
+                   INTO WS-PERSON-ID
+                   WITH POINTER WS-SCAN-PTR
+              END-UNSTRING
+           END-IF.
+           MOVE SPACES TO REQUEST-BODY.
+           IF WS-SCAN-PTR > WS-INPUTLEN
+              MOVE 0 TO REQUESTLENGTH
+           ELSE
+              COMPUTE REQUESTLENGTH = WS-INPUTLEN - WS-SCAN-PTR + 1
+              IF REQUESTLENGTH > 512
+                 MOVE 512 TO REQUESTLENGTH
+              END-IF
+              MOVE WS-INPUT(WS-SCAN-PTR:REQUESTLENGTH) TO REQUEST-BODY
+           END-IF.
+       BUILD-PATH.
+           IF WS-PERSON-ID = SPACES
+              MOVE ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN) TO PATH
+              MOVE ZCX-CFG-PATHPFXLEN TO PATHLENGTH
+           ELSE
+              STRING ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN)
+                        DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-PERSON-ID DELIMITED BY SPACE
+                 INTO PATH
+              END-STRING
+              COMPUTE PATHLENGTH =
+                 ZCX-CFG-PATHPFXLEN + 1 +
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-PERSON-ID))
+           END-IF.
+       WEB-CONVERSATION.
+      *    zcxRestService has had transient business-hours blips, so a
+      *    failed OPEN/CONVERSE is retried MAX-RETRIES times with a
+      *    growing backoff before giving up.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-START-TIME)
+                END-EXEC.
+           PERFORM WEB-OPEN-WITH-RETRY.
+           IF OPEN-OK
+              MOVE 0 TO RETRY-COUNT
+              MOVE 'N' TO CONVERSE-OK-SW
+              PERFORM UNTIL CONVERSE-OK OR RETRY-COUNT > MAX-RETRIES
+                 EVALUATE WS-VERB
+                    WHEN 'POST'
+                       PERFORM CONVERSE-POST
+                    WHEN 'PUT'
+                       PERFORM CONVERSE-PUT
+                    WHEN 'DELETE'
+                       PERFORM CONVERSE-DELETE
+                    WHEN OTHER
+                       PERFORM CONVERSE-GET
+                 END-EVALUATE
+                 EVALUATE WS-RESP
+                    WHEN DFHRESP(NORMAL)
+                       SET CONVERSE-OK TO TRUE
+                    WHEN DFHRESP(NOTOPEN)
+                    WHEN DFHRESP(SOCKETCLOSED)
+                    WHEN DFHRESP(TIMEDOUT)
+                       ADD 1 TO RETRY-COUNT
+                       IF RETRY-COUNT <= MAX-RETRIES
+                          PERFORM CONVERSE-BACKOFF-DELAY
+                          PERFORM WEB-OPEN-WITH-RETRY
+                          IF NOT OPEN-OK
+                             MOVE MAX-RETRIES TO RETRY-COUNT
+                             ADD 1 TO RETRY-COUNT
+                          END-IF
+                       END-IF
+                    WHEN OTHER
+                       SET CONVERSE-OK TO TRUE
+                 END-EVALUATE
+              END-PERFORM
+           END-IF.
+           EXEC CICS WEB CLOSE
+                SESSTOKEN(SESSTOKEN)
+                END-EXEC.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-END-TIME)
+                END-EXEC.
+           COMPUTE STAT-ELAPSED-MS = STAT-END-TIME - STAT-START-TIME.
+       WEB-OPEN-WITH-RETRY.
+           PERFORM TOKEN-LOOKUP.
+           MOVE 0 TO OPEN-RETRY-COUNT.
+           MOVE 'N' TO OPEN-OK-SW.
+           PERFORM UNTIL OPEN-OK OR OPEN-RETRY-COUNT > MAX-RETRIES
+              EXEC CICS WEB OPEN HTTP
+                   HOST(HOST)
+                   HOSTLENGTH(HOSTLENGTH)
+                   PORTNUMBER(PORTNUMBER)
+                   SESSTOKEN(SESSTOKEN)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 SET OPEN-OK TO TRUE
+              ELSE
+                 ADD 1 TO OPEN-RETRY-COUNT
+                 IF OPEN-RETRY-COUNT <= MAX-RETRIES
+                    PERFORM OPEN-BACKOFF-DELAY
+                 END-IF
+              END-IF
+           END-PERFORM.
+       OPEN-BACKOFF-DELAY.
+           COMPUTE BACKOFF-SECS = OPEN-RETRY-COUNT * 2.
+           EXEC CICS DELAY
+                FOR SECONDS(BACKOFF-SECS)
+                END-EXEC.
+       CONVERSE-BACKOFF-DELAY.
+           COMPUTE BACKOFF-SECS = RETRY-COUNT * 2.
+           EXEC CICS DELAY
+                FOR SECONDS(BACKOFF-SECS)
+                END-EXEC.
+       CONVERSE-GET.
+           EXEC CICS WEB CONVERSE GET
+                SESSTOKEN(SESSTOKEN)
+                PATH(PATH) PATHLENGTH(PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                INTO (RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(TOLENGTH)
+                STATUSCODE(STATUSCODEBIN)
+                STATUSTEXT(STATUSTEXT)
+                STATUSLEN(STATUSLENGTH)
+                MEDIATYPE(MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       CONVERSE-POST.
+           EXEC CICS WEB CONVERSE POST
+                SESSTOKEN(SESSTOKEN)
+                PATH(PATH) PATHLENGTH(PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                FROM (REQUEST-BODY) FROMLENGTH(REQUESTLENGTH)
+                INTO (RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(TOLENGTH)
+                STATUSCODE(STATUSCODEBIN)
+                STATUSTEXT(STATUSTEXT)
+                STATUSLEN(STATUSLENGTH)
+                MEDIATYPE(MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       CONVERSE-PUT.
+           EXEC CICS WEB CONVERSE PUT
+                SESSTOKEN(SESSTOKEN)
+                PATH(PATH) PATHLENGTH(PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                FROM (REQUEST-BODY) FROMLENGTH(REQUESTLENGTH)
+                INTO (RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(TOLENGTH)
+                STATUSCODE(STATUSCODEBIN)
+                STATUSTEXT(STATUSTEXT)
+                STATUSLEN(STATUSLENGTH)
+                MEDIATYPE(MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       CONVERSE-DELETE.
+           EXEC CICS WEB CONVERSE DELETE
+                SESSTOKEN(SESSTOKEN)
+                PATH(PATH) PATHLENGTH(PATHLENGTH)
+                HTTPHEADER('Authorization')
+                VALUE(AUTH-HEADER) VALUELENGTH(AUTH-HEADERLEN)
+                INTO (RESPONSE)
+                MAXLENGTH(MAXLENGTH)
+                TOLENGTH(TOLENGTH)
+                STATUSCODE(STATUSCODEBIN)
+                STATUSTEXT(STATUSTEXT)
+                STATUSLEN(STATUSLENGTH)
+                MEDIATYPE(MEDIATYPE)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       USER-RESPONSE.
+           MOVE STATUSCODEBIN TO STATUSCODE.
+           INSPECT RESPONSE
+              REPLACING ALL x'0d25'
+              BY '  '.
+           PERFORM CHECK-DEGRADED.
+           IF SERVICE-DEGRADED
+              IF TOLENGTH > 0
+                 STRING STATUSCODE DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        RESPONSE(1:TOLENGTH)  DELIMITED BY SIZE
+                    INTO MSGOUT
+                 END-STRING
+                 COMPUTE MSGLENGTH = 5 + TOLENGTH
+              ELSE
+                 STRING STATUSCODE DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        SPACES DELIMITED BY SIZE
+                    INTO MSGOUT
+                 END-STRING
+                 MOVE 4 TO MSGLENGTH
+              END-IF
+           ELSE
+              PERFORM PARSE-PERSON-BODY
+              IF JSON-OK
+                 STRING STATUSCODE DELIMITED BY SIZE
+                        ' ' DELIMITED BY SIZE
+                        PERSON-ID DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        PERSON-NAME DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        PERSON-DOB DELIMITED BY SPACE
+                    INTO MSGOUT
+                 END-STRING
+                 MOVE 100 TO MSGLENGTH
+              ELSE
+                 IF TOLENGTH > 0
+                    STRING STATUSCODE DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           STATUSTEXT(1:STATUSLENGTH) DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           RESPONSE(1:TOLENGTH)  DELIMITED BY SIZE
+                       INTO MSGOUT
+                    END-STRING
+                    COMPUTE MSGLENGTH = 6 + STATUSLENGTH + TOLENGTH
+                 ELSE
+                    STRING STATUSCODE DELIMITED BY SIZE
+                           ' ' DELIMITED BY SIZE
+                           STATUSTEXT(1:STATUSLENGTH) DELIMITED BY SIZE
+                       INTO MSGOUT
+                    END-STRING
+                    COMPUTE MSGLENGTH = 2 + STATUSLENGTH
+                 END-IF
+              END-IF
+           END-IF.
+           IF MSGLENGTH > 1024
+              MOVE 1024 TO MSGLENGTH
+           END-IF.
+           EXEC CICS SEND TEXT ERASE FREEKB
+                FROM (MSGOUT)
+                LENGTH(MSGLENGTH)
+                END-EXEC.
+       CHECK-DEGRADED.
+      *    A gateway outage sometimes answers with an HTML error page
+      *    instead of JSON -- flag that instead of parsing it as if it
+      *    were a normal person record, same check as the read-only
+      *    CICS2ZCX lookup transaction runs.
+           MOVE 'N' TO DEGRADED-SW.
+           IF MEDIATYPE(1:16) NOT = 'application/json'
+              OR STATUSCODE < 200 OR STATUSCODE > 299
+              SET SERVICE-DEGRADED TO TRUE
+           END-IF.
+       PARSE-PERSON-BODY.
+      *    Break RESPONSE down into named fields instead of leaving it
+      *    as one flat, unparsed buffer -- a DELETE confirmation has no
+      *    body to parse, so this just falls through to the raw text.
+           MOVE 'N' TO JSON-OK-SW.
+           INITIALIZE PERSON-RECORD.
+           JSON PARSE RESPONSE(1:TOLENGTH) INTO PERSON-RECORD
+                ON EXCEPTION
+                   CONTINUE
+                NOT ON EXCEPTION
+                   SET JSON-OK TO TRUE
+           END-JSON.
+       AUDIT-LOG.
+      *    Compliance needs to be able to reconstruct who maintained a
+      *    given person's data and what the service returned -- write
+      *    one row per call to the ZCXAUDIT VSAM audit file.
+           EXEC CICS ASKTIME
+                ABSTIME(AUD-ABSTIME)
+                END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(AUD-ABSTIME)
+                YYYYMMDD(AUD-DATE)
+                TIME(AUD-TIME)
+                END-EXEC.
+           STRING AUD-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUD-TIME DELIMITED BY SIZE
+              INTO AUD-TIMESTAMP
+           END-STRING.
+           EXEC CICS ASSIGN
+                USERID(AUD-USERID)
+                TERMID(AUD-TERMID)
+                END-EXEC.
+           MOVE PATH TO AUD-PATH.
+           MOVE STATUSCODE TO AUD-STATUSCODE.
+           MOVE RESPONSE TO AUD-RESPONSE.
+           MOVE DEGRADED-SW TO AUD-DEGRADED.
+           EXEC CICS WRITE
+                FILE('ZCXAUDIT')
+                FROM(AUDIT-RECORD)
+                LENGTH(AUDIT-RECORD-LENGTH)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+
+       STATS-LOG.
+      *    Nobody finds out zcxRestService is slow until a user
+      *    complains about the 3270 screen hanging -- accumulate
+      *    call count/elapsed time/error rate per APPLID-hour in
+      *    ZCXSTATS so a daily SLA report can be pulled from it.
+           MOVE ZCX-CFG-APPLID TO STAT-APPLID.
+           MOVE AUD-DATE TO STAT-DATE.
+           MOVE AUD-TIME(1:2) TO STAT-HOUR.
+           EXEC CICS READ
+                FILE('ZCXSTATS')
+                INTO (STATS-RECORD)
+                RIDFLD(STAT-KEY)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              ADD 1 TO STAT-CALL-COUNT
+              ADD STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              IF STAT-ELAPSED-MS > STAT-MAX-ELAPSED
+                 MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              END-IF
+              IF STATUSCODE NOT = 200
+                 ADD 1 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS REWRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           ELSE
+              MOVE 1 TO STAT-CALL-COUNT
+              MOVE STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              IF STATUSCODE NOT = 200
+                 MOVE 1 TO STAT-ERROR-COUNT
+              ELSE
+                 MOVE 0 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS WRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   RIDFLD(STAT-KEY)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           END-IF.
