@@ -0,0 +1,90 @@
+      ******************************************************************
+      * CICS2ZXS - symbolic map for mapset CICS2ZCXM, map CICS2ZM.    *
+      * Hand-checked-in alongside CICS2ZCXM.bms in the style DFHMAPS  *
+      * would generate, so the map layout can be reviewed/compiled    *
+      * without running the BMS assembler step.  Field order and      *
+      * lengths mirror CICS2ZCXM.bms exactly -- every named DFHMDF     *
+      * field gets an L/A/I group here, even the constant label       *
+      * fields, or SEND MAP FROM(CICS2ZMO) writes attribute/data bytes *
+      * at offsets the compiled physical map does not expect.          *
+      ******************************************************************
+       01  CICS2ZMI.
+           05 FILLER          PIC X(12).
+           05 TITLEL          PIC S9(4) USAGE COMP.
+           05 TITLEA          PIC X.
+           05 TITLEI          PIC X(33).
+           05 PIDLBLL         PIC S9(4) USAGE COMP.
+           05 PIDLBLA         PIC X.
+           05 PIDLBLI         PIC X(10).
+           05 PERSONIDL       PIC S9(4) USAGE COMP.
+           05 PERSONIDA       PIC X.
+           05 PERSONIDI       PIC X(20).
+           05 STATLBLL        PIC S9(4) USAGE COMP.
+           05 STATLBLA        PIC X.
+           05 STATLBLI        PIC X(10).
+           05 STATUSL         PIC S9(4) USAGE COMP.
+           05 STATUSF         PIC X.
+           05 STATUSI         PIC X(4).
+           05 STXTL           PIC S9(4) USAGE COMP.
+           05 STXTF           PIC X.
+           05 STXTI           PIC X(60).
+           05 NAMLBLL         PIC S9(4) USAGE COMP.
+           05 NAMLBLA         PIC X.
+           05 NAMLBLI         PIC X(10).
+           05 NAMEL           PIC S9(4) USAGE COMP.
+           05 NAMEF           PIC X.
+           05 NAMEI           PIC X(40).
+           05 DOBLBLL         PIC S9(4) USAGE COMP.
+           05 DOBLBLA         PIC X.
+           05 DOBLBLI         PIC X(10).
+           05 DOBL            PIC S9(4) USAGE COMP.
+           05 DOBF            PIC X.
+           05 DOBI            PIC X(10).
+           05 ADRLBLL         PIC S9(4) USAGE COMP.
+           05 ADRLBLA         PIC X.
+           05 ADRLBLI         PIC X(10).
+           05 ADDRL           PIC S9(4) USAGE COMP.
+           05 ADDRF           PIC X.
+           05 ADDRI           PIC X(60).
+           05 MSGL            PIC S9(4) USAGE COMP.
+           05 MSGF            PIC X.
+           05 MSGI            PIC X(79).
+           05 PFKEYSL         PIC S9(4) USAGE COMP.
+           05 PFKEYSA         PIC X.
+           05 PFKEYSI         PIC X(79).
+       01  CICS2ZMO REDEFINES CICS2ZMI.
+           05 FILLER          PIC X(12).
+           05 FILLER          PIC X(3).
+           05 TITLEO          PIC X(33).
+           05 FILLER          PIC X(3).
+           05 PIDLBLO         PIC X(10).
+           05 FILLER          PIC X(3).
+           05 PERSONIDO       PIC X(20).
+           05 FILLER          PIC X(3).
+           05 STATLBLO        PIC X(10).
+           05 FILLER          PIC X(2).
+           05 STATUSA         PIC X.
+           05 STATUSO         PIC X(4).
+           05 FILLER          PIC X(2).
+           05 STXTA           PIC X.
+           05 STXTO           PIC X(60).
+           05 FILLER          PIC X(3).
+           05 NAMLBLO         PIC X(10).
+           05 FILLER          PIC X(2).
+           05 NAMEA           PIC X.
+           05 NAMEO           PIC X(40).
+           05 FILLER          PIC X(3).
+           05 DOBLBLO         PIC X(10).
+           05 FILLER          PIC X(2).
+           05 DOBA            PIC X.
+           05 DOBO            PIC X(10).
+           05 FILLER          PIC X(3).
+           05 ADRLBLO         PIC X(10).
+           05 FILLER          PIC X(2).
+           05 ADDRA           PIC X.
+           05 ADDRO           PIC X(60).
+           05 FILLER          PIC X(2).
+           05 MSGA            PIC X.
+           05 MSGO            PIC X(79).
+           05 FILLER          PIC X(3).
+           05 PFKEYSO         PIC X(79).
