@@ -0,0 +1,48 @@
+***********************************************************************
+* CICS2ZCXM - mapset for the CICS2ZCX person-lookup transaction.     *
+* One input field (person ID) and labeled output fields, replacing   *
+* the unformatted SEND TEXT dump of STATUSCODE/STATUSTEXT/RESPONSE.  *
+* Assembled with DFHMAPS to produce the physical map (load module)   *
+* and the CICS2ZXS symbolic map copybook checked in alongside it.    *
+***********************************************************************
+CICS2ZCXM DFHMSD TYPE=&SYSPARM,                                      X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=FREEKB
+*
+CICS2ZM  DFHMDI SIZE=(24,80)
+*
+TITLEF   DFHMDF POS=(01,01),LENGTH=33,ATTRB=(PROT,BRT),              X
+               INITIAL='CICS2ZCX - PERSON LOOKUP'
+*
+PIDLBLF  DFHMDF POS=(03,01),LENGTH=10,ATTRB=(PROT),                  X
+               INITIAL='PERSON ID:'
+PERSONID DFHMDF POS=(03,13),LENGTH=20,ATTRB=(UNPROT,IC,FSET),        X
+               PICIN='X(20)',PICOUT='X(20)'
+*
+STATLBLF DFHMDF POS=(05,01),LENGTH=10,ATTRB=(PROT),                  X
+               INITIAL='STATUS:'
+STATUSF  DFHMDF POS=(05,13),LENGTH=4,ATTRB=(PROT)
+STXTF    DFHMDF POS=(05,18),LENGTH=60,ATTRB=(PROT)
+*
+NAMLBLF  DFHMDF POS=(07,01),LENGTH=10,ATTRB=(PROT),                  X
+               INITIAL='NAME:'
+NAMEF    DFHMDF POS=(07,13),LENGTH=40,ATTRB=(PROT)
+*
+DOBLBLF  DFHMDF POS=(08,01),LENGTH=10,ATTRB=(PROT),                  X
+               INITIAL='DOB:'
+DOBF     DFHMDF POS=(08,13),LENGTH=10,ATTRB=(PROT)
+*
+ADRLBLF  DFHMDF POS=(09,01),LENGTH=10,ATTRB=(PROT),                  X
+               INITIAL='ADDRESS:'
+ADDRF    DFHMDF POS=(09,13),LENGTH=60,ATTRB=(PROT)
+*
+MSGF     DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+PFKEYSF  DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT),                  X
+               INITIAL='ENTER=LOOKUP  PF3=EXIT  PF12=CANCEL'
+*
+         DFHMSD TYPE=FINAL
+         END
