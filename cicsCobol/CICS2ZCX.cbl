@@ -4,75 +4,315 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY ZCXCFG.
+       COPY AUDITREC.
+       COPY STATSREC.
+       COPY CICS2ZXS.
+       COPY PERSON.
+       COPY ZCXGATEP.
        01 WS.
-          03 HOST           PIC X(16).
-          03 HOSTLENGTH     PIC S9(8) USAGE BINARY.
-          03 PORTNUMBER     PIC S9(8) USAGE BINARY.
-          03 SESSTOKEN      PIC X(8).
+          03 PATH           PIC X(80).
           03 PATHLENGTH     PIC S9(8) USAGE BINARY.
-          03 MAXLENGTH      PIC S9(8) USAGE BINARY.
-          03 TOLENGTH       PIC S9(8) USAGE BINARY.
-          03 STATUSCODEBIN  PIC S9(4) USAGE BINARY.
           03 STATUSCODE     PIC 9(4) USAGE DISPLAY.
-          03 STATUSLENGTH   PIC S9(8) USAGE BINARY.
-          03 MEDIATYPE      PIC X(56).
-          03 MSGLENGTH      PIC S9(4) USAGE BINARY.
-          03 PATH           PIC X(80).
           03 STATUSTEXT     PIC X(80).
           03 RESPONSE       PIC X(512).
-          03 MSGOUT         PIC X(1024).
+          03 TOLENGTH       PIC S9(8) USAGE BINARY.
+          03 WS-RESP        PIC S9(8) USAGE BINARY.
+          03 WS-RESP2       PIC S9(8) USAGE BINARY.
+          03 WS-PERSON-ID   PIC X(20).
+          03 WS-COMMFLAG    PIC X(1) VALUE 'Y'.
+          03 JSON-OK-SW     PIC X(1).
+             88 JSON-OK     VALUE 'Y'.
+          03 MEDIATYPE      PIC X(56).
+          03 DEGRADED-SW    PIC X(1).
+             88 SERVICE-DEGRADED VALUE 'Y'.
+          03 GATEWAY-FAILED-SW PIC X(1).
+             88 GATEWAY-FAILED VALUE 'Y'.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA       PIC X(1).
        PROCEDURE DIVISION.
        MAIN SECTION.
            PERFORM INITIALIZATION.
-           PERFORM WEB-CONVERSATION.
-           PERFORM USER-RESPONSE.
-           EXEC CICS RETURN
-                END-EXEC.
+           IF EIBCALEN = 0
+              PERFORM SEND-INITIAL-MAP
+              EXEC CICS RETURN
+                   TRANSID('ZCX1')
+                   COMMAREA(WS-COMMFLAG)
+                   LENGTH(1)
+                   END-EXEC
+           ELSE
+              PERFORM RECEIVE-MAP
+              EVALUATE EIBAID
+                 WHEN DFHPF3
+                 WHEN DFHPF12
+                    PERFORM SEND-GOODBYE
+                    EXEC CICS RETURN
+                         END-EXEC
+                 WHEN OTHER
+                    PERFORM BUILD-PATH
+                    PERFORM WEB-CONVERSATION
+                    PERFORM USER-RESPONSE
+                    PERFORM AUDIT-LOG
+                    EXEC CICS RETURN
+                         TRANSID('ZCX1')
+                         COMMAREA(WS-COMMFLAG)
+                         LENGTH(1)
+                         END-EXEC
+              END-EVALUATE
+           END-IF.
            GOBACK.
        INITIALIZATION.
            INITIALIZE WS.
-           MOVE '192.168.10.199' TO HOST.
-           MOVE 14 TO HOSTLENGTH.
-           MOVE 80 TO PORTNUMBER.
-           MOVE '/api/person' TO PATH.
-           MOVE 11 TO PATHLENGTH.
-           MOVE 512 TO MAXLENGTH.
-           MOVE 80 TO STATUSLENGTH.
-       WEB-CONVERSATION.
-           EXEC CICS WEB OPEN HTTP
-                HOST(HOST)
-                HOSTLENGTH(HOSTLENGTH)
-                PORTNUMBER(PORTNUMBER)
-                SESSTOKEN(SESSTOKEN)
+           PERFORM CONFIG-LOOKUP.
+           MOVE ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN) TO PATH.
+           MOVE ZCX-CFG-PATHPFXLEN TO PATHLENGTH.
+       CONFIG-LOOKUP.
+      *    Look up HOST/PORTNUMBER/PATH for this region's APPLID from
+      *    the ZCXCFGQ control file instead of coding them as literals,
+      *    so ops can repoint an environment without a recompile.
+           INITIALIZE ZCX-CONFIG.
+           EXEC CICS ASSIGN
+                APPLID(ZCX-CFG-APPLID)
+                END-EXEC.
+           EXEC CICS READQ TS
+                QUEUE('ZCXCFGQ')
+                INTO (ZCX-CONFIG)
+                LENGTH(ZCX-CFG-LENGTH)
+                ITEM(1)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              PERFORM CONFIG-DEFAULTS
+           END-IF.
+       CONFIG-DEFAULTS.
+      *    No control record found for this APPLID -- fall back to the
+      *    values used before the config lookup existed.
+           MOVE '192.168.10.199' TO ZCX-CFG-HOST.
+           MOVE 14 TO ZCX-CFG-HOSTLENGTH.
+           MOVE 80 TO ZCX-CFG-PORTNUMBER.
+           MOVE 'N' TO ZCX-CFG-USETLS.
+           MOVE '/api/person' TO ZCX-CFG-PATHPREFIX.
+           MOVE 11 TO ZCX-CFG-PATHPFXLEN.
+           MOVE 'ZCXTOKNQ' TO ZCX-CFG-TOKENQNAME.
+       SEND-INITIAL-MAP.
+      *    First entry for this terminal (no COMMAREA yet) -- show the
+      *    blank input screen instead of waiting on a fixed PATH.
+           MOVE LOW-VALUES TO CICS2ZMO.
+           MOVE 'ENTER A PERSON ID AND PRESS ENTER' TO MSGO.
+           EXEC CICS SEND MAP('CICS2ZM')
+                MAPSET('CICS2ZCXM')
+                FROM(CICS2ZMO)
+                ERASE FREEKB
                 END-EXEC.
-           EXEC CICS WEB CONVERSE GET
-                SESSTOKEN(SESSTOKEN)
-                PATH(PATH) PATHLENGTH(PATHLENGTH)
-                INTO (RESPONSE)
-                MAXLENGTH(MAXLENGTH)
-                TOLENGTH(TOLENGTH)
-                STATUSCODE(STATUSCODEBIN)
-                STATUSTEXT(STATUSTEXT)
-                STATUSLEN(STATUSLENGTH)
-                MEDIATYPE(MEDIATYPE)
+       RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP('CICS2ZM')
+                MAPSET('CICS2ZCXM')
+                INTO(CICS2ZMI)
                 END-EXEC.
-           EXEC CICS WEB CLOSE
-                SESSTOKEN(SESSTOKEN)
+       SEND-GOODBYE.
+           MOVE LOW-VALUES TO CICS2ZMO.
+           MOVE 'GOODBYE' TO MSGO.
+           EXEC CICS SEND MAP('CICS2ZM')
+                MAPSET('CICS2ZCXM')
+                FROM(CICS2ZMO)
+                ERASE FREEKB
                 END-EXEC.
+       BUILD-PATH.
+      *    Look up whatever person ID the operator keyed into the map
+      *    instead of always hitting the one fixed PATH.
+           MOVE PERSONIDI TO WS-PERSON-ID.
+           IF WS-PERSON-ID = SPACES
+              MOVE ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN) TO PATH
+              MOVE ZCX-CFG-PATHPFXLEN TO PATHLENGTH
+           ELSE
+              STRING ZCX-CFG-PATHPREFIX(1:ZCX-CFG-PATHPFXLEN)
+                        DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-PERSON-ID DELIMITED BY SPACE
+                 INTO PATH
+              END-STRING
+              COMPUTE PATHLENGTH =
+                 ZCX-CFG-PATHPFXLEN + 1 +
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-PERSON-ID))
+           END-IF.
+       WEB-CONVERSATION.
+      *    The WEB OPEN/CONVERSE/CLOSE sequence now lives in the shared
+      *    ZCXGATE subroutine -- this paragraph just fills in the
+      *    resource path and verb and reads back the result.
+           MOVE 'GET' TO GATE-VERB.
+           MOVE PATH TO GATE-PATH.
+           MOVE PATHLENGTH TO GATE-PATHLENGTH.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-START-TIME)
+                END-EXEC.
+           CALL 'ZCXGATE' USING ZCXGATE-PARMS.
+           EXEC CICS ASKTIME
+                ABSTIME(STAT-END-TIME)
+                END-EXEC.
+           COMPUTE STAT-ELAPSED-MS = STAT-END-TIME - STAT-START-TIME.
+      *    A total WEB OPEN/CONVERSE failure leaves GATE-RESPONSE and
+      *    GATE-MEDIATYPE unpopulated -- report it as its own outcome
+      *    instead of letting it fall through to CHECK-DEGRADED.
+           MOVE 'N' TO GATEWAY-FAILED-SW.
+           IF GATE-FAILURE
+              SET GATEWAY-FAILED TO TRUE
+           END-IF.
+           MOVE GATE-RESPONSE TO RESPONSE.
+           MOVE GATE-TOLENGTH TO TOLENGTH.
+           MOVE GATE-STATUSTEXT TO STATUSTEXT.
+           MOVE GATE-MEDIATYPE TO MEDIATYPE.
+      *    STATUSCODE has to be set here, before STATS-LOG runs, or
+      *    STATS-LOG sees whatever INITIALIZE WS left it at and counts
+      *    every call -- including successful ones -- as an error.
+           MOVE GATE-STATUSCODE TO STATUSCODE.
+           PERFORM STATS-LOG.
        USER-RESPONSE.
-           MOVE STATUSCODEBIN TO STATUSCODE.
-           INSPECT RESPONSE
-              REPLACING ALL x'0d25'
-              BY '  '.
-           STRING STATUSCODE DELIMITED BY SIZE
-                  ' ' DELIMITED BY SIZE
-                  STATUSTEXT(1:STATUSLENGTH) DELIMITED BY SIZE
-                  ' ' DELIMITED BY SIZE
-                  RESPONSE(1:TOLENGTH)  DELIMITED BY SIZE
-              INTO MSGOUT
+      *    Labeled BMS fields instead of one unformatted STRING blasted
+      *    to the screen with SEND TEXT.  The person attributes come
+      *    from the JSON PARSE in PARSE-PERSON-BODY, not raw text.
+           PERFORM CHECK-DEGRADED.
+           MOVE LOW-VALUES TO CICS2ZMO.
+           MOVE WS-PERSON-ID TO PERSONIDO.
+           MOVE STATUSCODE TO STATUSO.
+           MOVE STATUSTEXT(1:60) TO STXTO.
+           IF GATEWAY-FAILED
+              MOVE SPACES TO NAMEO
+              MOVE 'GATEWAY UNAVAILABLE' TO MSGO
+           ELSE IF SERVICE-DEGRADED
+              MOVE RESPONSE(1:40) TO NAMEO
+              MOVE 'SERVICE DEGRADED - NOT JSON' TO MSGO
+           ELSE
+              INSPECT RESPONSE
+                 REPLACING ALL x'0d25'
+                 BY '  '
+              PERFORM PARSE-PERSON-BODY
+              IF JSON-OK
+                 MOVE PERSON-NAME TO NAMEO
+                 MOVE PERSON-DOB TO DOBO
+                 STRING PERSON-STREET DELIMITED BY SPACE
+                        ', ' DELIMITED BY SIZE
+                        PERSON-CITY DELIMITED BY SPACE
+                        ' ' DELIMITED BY SIZE
+                        PERSON-ZIP DELIMITED BY SPACE
+                        ', ' DELIMITED BY SIZE
+                        PERSON-COUNTRY DELIMITED BY SPACE
+                    INTO ADDRO
+                 END-STRING
+                 MOVE 'LOOKUP COMPLETE' TO MSGO
+              ELSE
+                 MOVE RESPONSE(1:40) TO NAMEO
+                 MOVE 'RESPONSE BODY WAS NOT VALID JSON' TO MSGO
+              END-IF
+           END-IF
+           END-IF.
+           EXEC CICS SEND MAP('CICS2ZM')
+                MAPSET('CICS2ZCXM')
+                FROM(CICS2ZMO)
+                ERASE FREEKB
+                END-EXEC.
+       CHECK-DEGRADED.
+      *    A gateway outage sometimes answers with an HTML error page
+      *    instead of JSON -- flag that instead of scrubbing it with
+      *    the x'0d25' INSPECT and showing it as a normal result.
+           MOVE 'N' TO DEGRADED-SW.
+           IF MEDIATYPE(1:16) NOT = 'application/json'
+              OR STATUSCODE < 200 OR STATUSCODE > 299
+              SET SERVICE-DEGRADED TO TRUE
+           END-IF.
+       PARSE-PERSON-BODY.
+           MOVE 'N' TO JSON-OK-SW.
+           INITIALIZE PERSON-RECORD.
+           JSON PARSE RESPONSE(1:TOLENGTH) INTO PERSON-RECORD
+                ON EXCEPTION
+                   CONTINUE
+                NOT ON EXCEPTION
+                   SET JSON-OK TO TRUE
+           END-JSON.
+       AUDIT-LOG.
+      *    Compliance needs to be able to reconstruct who queried a
+      *    given person's data and what the service returned -- write
+      *    one row per call to the ZCXAUDIT VSAM audit file.
+           EXEC CICS ASKTIME
+                ABSTIME(AUD-ABSTIME)
+                END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(AUD-ABSTIME)
+                YYYYMMDD(AUD-DATE)
+                TIME(AUD-TIME)
+                END-EXEC.
+           STRING AUD-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUD-TIME DELIMITED BY SIZE
+              INTO AUD-TIMESTAMP
            END-STRING.
-           COMPUTE MSGLENGTH = 6 + STATUSLENGTH + TOLENGTH.
-           EXEC CICS SEND TEXT ERASE FREEKB
-                FROM (MSGOUT)
-                LENGTH(MSGLENGTH)
-                END-EXEC.
\ No newline at end of file
+           EXEC CICS ASSIGN
+                USERID(AUD-USERID)
+                TERMID(AUD-TERMID)
+                END-EXEC.
+           MOVE PATH TO AUD-PATH.
+           MOVE STATUSCODE TO AUD-STATUSCODE.
+           MOVE RESPONSE TO AUD-RESPONSE.
+           MOVE DEGRADED-SW TO AUD-DEGRADED.
+           EXEC CICS WRITE
+                FILE('ZCXAUDIT')
+                FROM(AUDIT-RECORD)
+                LENGTH(AUDIT-RECORD-LENGTH)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+       STATS-LOG.
+      *    Nobody finds out zcxRestService is slow until a user
+      *    complains about the 3270 screen hanging -- accumulate
+      *    call count/elapsed time/error rate per APPLID-hour in
+      *    ZCXSTATS so a daily SLA report can be pulled from it.
+           EXEC CICS FORMATTIME
+                ABSTIME(STAT-END-TIME)
+                YYYYMMDD(STAT-DATE-WORK)
+                TIME(STAT-TIME-WORK)
+                END-EXEC.
+           MOVE ZCX-CFG-APPLID TO STAT-APPLID.
+           MOVE STAT-DATE-WORK TO STAT-DATE.
+           MOVE STAT-TIME-WORK(1:2) TO STAT-HOUR.
+           EXEC CICS READ
+                FILE('ZCXSTATS')
+                INTO (STATS-RECORD)
+                RIDFLD(STAT-KEY)
+                UPDATE
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+                END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+              ADD 1 TO STAT-CALL-COUNT
+              ADD STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              IF STAT-ELAPSED-MS > STAT-MAX-ELAPSED
+                 MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              END-IF
+              IF STATUSCODE NOT = 200
+                 ADD 1 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS REWRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           ELSE
+              MOVE 1 TO STAT-CALL-COUNT
+              MOVE STAT-ELAPSED-MS TO STAT-TOTAL-ELAPSED
+              MOVE STAT-ELAPSED-MS TO STAT-MAX-ELAPSED
+              IF STATUSCODE NOT = 200
+                 MOVE 1 TO STAT-ERROR-COUNT
+              ELSE
+                 MOVE 0 TO STAT-ERROR-COUNT
+              END-IF
+              EXEC CICS WRITE
+                   FILE('ZCXSTATS')
+                   FROM(STATS-RECORD)
+                   RIDFLD(STAT-KEY)
+                   LENGTH(STATS-RECORD-LENGTH)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+                   END-EXEC
+           END-IF.
\ No newline at end of file
